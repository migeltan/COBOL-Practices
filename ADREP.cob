@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADREP.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. VALENZUELA CITY.
+      *DATE-WRITTEN. MARCH 10, 2026.
+      *DATE-COMPILED. MARCH 10, 2026.
+      *SECURITY. FOR BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. CLASS ROSTER READ-BACK FOR OUTAD.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "OUTAD.TXT".
+           SELECT OUTFILE ASSIGN TO "ADREPORT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 SSNO PIC 9(5).
+           02 SNA PIC X(25).
+           02 SCOURSE PIC 9.
+           02 SCOURSENAME PIC X(10).
+           02 SYS PIC X(5).
+           02 SSTYPE PIC 9.
+           02 SMIDTERM PIC 9V99.
+           02 SFINALS PIC 9V99.
+           02 SAVERAGE PIC 9V99.
+           02 SREMARKSS PIC X(6).
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW         PIC 9 VALUE 0.
+       01 PAGE-COUNT    PIC 9(2) VALUE 0.
+       01 REC-COUNT     PIC 9(3) VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(36) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "PUP".
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 HEAD-2.
+           02 FILLER PIC X(35) VALUE SPACES.
+           02 FILLER PIC X(12) VALUE "CCIS".
+           02 FILLER PIC X(33) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "Class Roster".
+           02 FILLER PIC X(30) VALUE SPACES.
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Number".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Name".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Course".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Y&S".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Type".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE "Mid".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE "Fin".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE "Ave".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Remarks".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-SNO PIC 9(5).
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 P-SNA PIC X(25).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SCOURSE PIC 9.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SCOURSENAME PIC X(10).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SYS PIC X(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-SSTYPE PIC 9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 P-SMIDTERM PIC 9.99.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SFINALS PIC 9.99.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SAVERAGE PIC 9.99.
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-SREMARKSS PIC X(6).
+
+       01 TOTAL-REC.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(22) VALUE "Total No. of Students:".
+           02 P-REC PIC Z99.
+           02 FILLER PIC X(53) VALUE SPACES.
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF
+
+           PERFORM HEADING-RTN.
+       INIT-RTN-END.
+
+       HEADING-RTN.
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM HEAD-2 AFTER 1.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+
+           MOVE 0 TO PAGE-COUNT.
+
+       PROCESS-RTN.
+           MOVE SSNO TO P-SNO.
+           MOVE SNA TO P-SNA.
+           MOVE SCOURSE TO P-SCOURSE.
+           MOVE SCOURSENAME TO P-SCOURSENAME.
+           MOVE SYS TO P-SYS.
+           MOVE SSTYPE TO P-SSTYPE.
+           MOVE SMIDTERM TO P-SMIDTERM.
+           MOVE SFINALS TO P-SFINALS.
+           MOVE SAVERAGE TO P-SAVERAGE.
+           MOVE SREMARKSS TO P-SREMARKSS.
+
+           WRITE OUTREC FROM DETALYE AFTER 1.
+
+           ADD 1 TO REC-COUNT.
+           ADD 1 TO PAGE-COUNT.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF PAGE-COUNT = 10
+               PERFORM HEADING-RTN
+           END-IF.
+
+       FINISH-RTN.
+           MOVE REC-COUNT TO P-REC.
+
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           WRITE OUTREC FROM TOTAL-REC AFTER 1.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "ROSTER REPORT COMPLETE.".
