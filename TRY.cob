@@ -14,6 +14,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "TEST1.TXT".
+      *optional university master file; falls back to the 7 hardcoded
+      *universities below if it is not present
+           SELECT UNIMASTFILE ASSIGN TO "UNIMAST.TXT"
+               FILE STATUS IS WS-UNI-FS.
+      *shared run-control log appended once per run by every program
+      *that posts new records with OPEN EXTEND
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,14 +29,26 @@
            05 P-SNA PIC X(35).
            05 P-SNO PIC 9(5).
            05 P-CNA PIC X(4).
-           05 P-UNA PIC X(10). 
+           05 P-UNA PIC X(10).
       *UNINAME
            05 P-AVE PIC 9(2)V99.
            05 P-REM PIC X(6).
+           05 P-HONORS PIC X(16).
 
        01 DATABASE.
            05 FILLER PIC X(80).
 
+       FD UNIMASTFILE.
+       01 UNI-MAST-REC.
+           05 UM-NAME PIC X(10).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC.
+           05 RL-PROGRAM PIC X(8).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-COUNT PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 SNA PIC X(35) VALUE SPACES.
        01 SNO PIC 9(5) VALUE ZERO.
@@ -38,11 +57,22 @@
        01 CNA PIC X(4) VALUE SPACES.
        01 UC PIC 9 VALUE ZERO.
       *UNIVERSITY CODE
-       01 UNA PIC X(10) VALUE SPACES.  
-       01 MID PIC 9(2)V99 VALUE ZERO.
-       01 FIN PIC 9(2)V99 VALUE ZERO.
+       01 UNA PIC X(10) VALUE SPACES.
        01 AVE PIC 9(2)V99 VALUE ZERO.
+
+      *CCNA MODULE GRADE-PAIRS - ONE ENTRY PER MODULE, ROLLED UP INTO
+      *A CUMULATIVE GWA IN GRADE-RTN.
+       01 MOD-COUNT PIC 9(2) VALUE ZERO.
+       01 MOD-IDX PIC 9(2) VALUE ZERO.
+       01 GWA-TOTAL PIC 9(4)V99 VALUE ZERO.
+       01 MOD-TBL.
+           05 MOD-ENTRY OCCURS 10 TIMES.
+               10 MOD-NAME PIC X(10).
+               10 MOD-MID PIC 9(2)V99.
+               10 MOD-FIN PIC 9(2)V99.
+               10 MOD-AVE PIC 9(2)V99.
        01 REM PIC X(6) VALUE ZERO.
+       01 HONORS PIC X(16) VALUE SPACES.
        01 EOFSW PIC 9 VALUE ZERO.
        01 ANOTHER PIC X VALUE SPACES.
 
@@ -50,6 +80,20 @@
        01 TNP PIC 9(3) VALUE ZERO.
        01 TNF PIC 9(3) VALUE ZERO.
        01 TOPUNI PIC X(10) VALUE SPACES.
+       01 TOP-AVE PIC 9(2)V99 VALUE 5.00.
+
+      *UNIVERSITY TABLE - TABLE HANDLING
+       01 UNI-TABLE.
+           05 UNI-ENTRY OCCURS 7 TIMES.
+               10 UNI-NAME PIC X(10).
+
+       01 UNI-COUNT PIC 9 VALUE 0.
+       01 WS-UNI-FS PIC XX VALUE SPACES.
+       01 UNI-EOF-SW PIC 9 VALUE 0.
+       01 I PIC 9(3) VALUE ZERO.
+
+      *run-control log counter
+       01 WS-RL-REC-COUNT PIC 9(5) VALUE ZERO.
 
        SCREEN SECTION.
        01 SCRE.
@@ -57,17 +101,56 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM LOAD-UNI-RTN THRU LOAD-UNI-RTN-END.
            OPEN EXTEND OUTFILE.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            CLOSE OUTFILE.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
+      *LOAD THE UNIVERSITY TABLE FROM THE MASTER FILE, IF ONE EXISTS
+       LOAD-UNI-RTN.
+           MOVE 0 TO UNI-COUNT.
+           OPEN INPUT UNIMASTFILE.
+
+           IF WS-UNI-FS NOT = '00'
+               PERFORM LOAD-DEFAULT-UNI-RTN
+               GO TO LOAD-UNI-RTN-END
+           END-IF.
+
+           MOVE 0 TO UNI-EOF-SW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL UNI-EOF-SW = 1 OR I > 7
+               READ UNIMASTFILE
+                   AT END MOVE 1 TO UNI-EOF-SW
+               END-READ
+
+               IF UNI-EOF-SW = 0
+                   ADD 1 TO UNI-COUNT
+                   MOVE UM-NAME TO UNI-NAME(UNI-COUNT)
+               END-IF
+           END-PERFORM.
+
+           CLOSE UNIMASTFILE.
+       LOAD-UNI-RTN-END.
+
+      *NO MASTER FILE ON HAND - FALL BACK TO THE ORIGINAL 7 UNIVERSITIES
+       LOAD-DEFAULT-UNI-RTN.
+           MOVE 7 TO UNI-COUNT.
+           MOVE 'UP' TO UNI-NAME(1).
+           MOVE 'ADMU' TO UNI-NAME(2).
+           MOVE 'DLSU' TO UNI-NAME(3).
+           MOVE 'UST' TO UNI-NAME(4).
+           MOVE 'PUP' TO UNI-NAME(5).
+           MOVE 'MAPUA' TO UNI-NAME(6).
+           MOVE 'FEU' TO UNI-NAME(7).
+
        PROCESS-RTN.
            PERFORM HEADING-RTN.
            PERFORM NAME-NUMBER-RTN.
            PERFORM COURSE-UNI-RTN THRU COURSE-UNI-RTN-END.
            PERFORM GRADE-RTN THRU GRADE-RTN-END.
-           PERFORM CONTINUE-RTN.
+           PERFORM CONTINUE-RTN THRU CONTINUE-RTN-END.
            PERFORM PRINT-RTN.
 
        HEADING-RTN.
@@ -91,25 +174,13 @@
        UNI-RTN.
            DISPLAY "Enter your university code: " LINE 9 COLUMN 5.
            ACCEPT UC LINE 9 COLUMN 60.
-           EVALUATE UC
-            WHEN 1
-            MOVE "UP" TO UNA
-            WHEN 2
-            MOVE "ADMU" TO UNA
-            WHEN 3
-            MOVE "DLSU" TO UNA
-            WHEN 4
-            MOVE "UST" TO UNA
-            WHEN 5
-            MOVE "PUP" TO UNA
-            WHEN 6
-            MOVE "MAPUA" TO UNA
-            WHEN 7
-            MOVE "FEU" TO UNA
-            WHEN OTHER
-            DISPLAY "1-7 Only!" LINE 9 COLUMN 35
-            GO TO UNI-RTN
-           END-EVALUATE.
+           IF UC IS LESS THAN 1 OR UC IS GREATER THAN UNI-COUNT
+               DISPLAY "1-" UNI-COUNT " Only!" LINE 9 COLUMN 35
+               GO TO UNI-RTN
+           END-IF.
+
+      *GET NAME FROM TABLE
+           MOVE UNI-NAME(UC) TO UNA.
 
            DISPLAY "University: " LINE 10 COLUMN 5.
            DISPLAY UNA LINE 10 COLUMN 60.
@@ -137,56 +208,95 @@
        COURSE-UNI-RTN-END.
 
        GRADE-RTN.
+           DISPLAY "Number of CCNA modules taken: " LINE 13 COLUMN 5.
+           ACCEPT MOD-COUNT LINE 13 COLUMN 60.
+           IF MOD-COUNT < 1 OR MOD-COUNT > 10
+               DISPLAY "1 - 10 Only!" LINE 13 COLUMN 35
+               GO TO GRADE-RTN
+           END-IF.
+
+           MOVE 0 TO GWA-TOTAL.
+           PERFORM VARYING MOD-IDX FROM 1 BY 1 UNTIL MOD-IDX > MOD-COUNT
+               PERFORM MODULE-ENTRY-RTN THRU MODULE-ENTRY-RTN-EXIT
+               ADD MOD-AVE (MOD-IDX) TO GWA-TOTAL
+           END-PERFORM.
+           COMPUTE AVE ROUNDED = GWA-TOTAL / MOD-COUNT.
 
-       MID-RTN.
-           DISPLAY "Enter your midterm grade: " LINE 13 COLUMN 5.
-           ACCEPT MID LINE 13 COLUMN 60.
-           IF MID < 1.00 OR MID > 5.00
-               DISPLAY "1.00 - 5.00 only!" LINE 13 COLUMN 35
-               GO TO MID-RTN
-               END-IF.
-
-       FIN-RTN.
-           DISPLAY "Enter your final grade: " LINE 14 COLUMN 5.
-           ACCEPT FIN LINE 14 COLUMN 60.
-           IF FIN < 1.00 OR FIN > 5.00
-               DISPLAY "1.00 - 5.00 only!" LINE 14 COLUMN 35
-               GO TO FIN-RTN
-               END-IF.
-       
        REM-RTN.
-           COMPUTE AVE = (MID + FIN) / 2
-           DISPLAY "Your average is: " LINE 15 COLUMN 5.
+           DISPLAY "Your cumulative GWA is: " LINE 15 COLUMN 5.
            DISPLAY AVE LINE 15 COLUMN 60.
 
+      *lower AVE is better on this 1.00-5.00 scale, so the TOP
+      *university is the one with the LOWEST AVE seen this run
+           IF AVE < TOP-AVE
+               MOVE AVE TO TOP-AVE
+               MOVE UNA TO TOPUNI
+           END-IF.
+
            DISPLAY "Remarks: " LINE 16 COLUMN 5.
-           IF AVE > 1.00 AND AVE < 1.15
+           IF AVE >= 1.00 AND AVE <= 1.15
                DISPLAY "Summa Cum Laude!" LINE 16 COLUMN 60
                MOVE "Passed" TO REM
-           ELSE IF AVE > 1.15 AND AVE < 1.50
+               MOVE "Summa Cum Laude" TO HONORS
+               ADD 1 TO TNP
+           ELSE IF AVE > 1.15 AND AVE <= 1.50
                DISPLAY "Magna Cum Laude!" LINE 16 COLUMN 60
                MOVE "Passed" TO REM
-           ELSE IF AVE > 1.50 AND AVE < 1.75
+               MOVE "Magna Cum Laude" TO HONORS
+               ADD 1 TO TNP
+           ELSE IF AVE > 1.50 AND AVE <= 1.75
                DISPLAY "Cum Laude!" LINE 16 COLUMN 60
                MOVE "Passed" TO REM
-           ELSE IF AVE > 1.75 AND AVE < 3.00 
+               MOVE "Cum Laude" TO HONORS
+               ADD 1 TO TNP
+           ELSE IF AVE > 1.75 AND AVE <= 3.00
                DISPLAY "Passed!" LINE 16 COLUMN 60
                MOVE "Passed" TO REM
-           ELSE 
+               MOVE SPACES TO HONORS
+               ADD 1 TO TNP
+           ELSE
                DISPLAY "Failed." LINE 16 COLUMN 60
                MOVE "Failed" TO REM
+               MOVE SPACES TO HONORS
+               ADD 1 TO TNF
            END-IF
            END-IF
            END-IF
            END-IF.
        GRADE-RTN-END.
-           
+
+       MODULE-ENTRY-RTN.
+           DISPLAY "Module name (e.g. CCNA1): " LINE 13 COLUMN 5.
+           ACCEPT MOD-NAME (MOD-IDX) LINE 13 COLUMN 60.
+
+       MODULE-MID-RTN.
+           DISPLAY "Enter your midterm grade: " LINE 14 COLUMN 5.
+           ACCEPT MOD-MID (MOD-IDX) LINE 14 COLUMN 60.
+           IF MOD-MID (MOD-IDX) < 1.00 OR MOD-MID (MOD-IDX) > 5.00
+               DISPLAY "1.00 - 5.00 only!" LINE 14 COLUMN 35
+               GO TO MODULE-MID-RTN
+           END-IF.
+
+       MODULE-FIN-RTN.
+           DISPLAY "Enter your final grade: " LINE 15 COLUMN 5.
+           ACCEPT MOD-FIN (MOD-IDX) LINE 15 COLUMN 60.
+           IF MOD-FIN (MOD-IDX) < 1.00 OR MOD-FIN (MOD-IDX) > 5.00
+               DISPLAY "1.00 - 5.00 only!" LINE 15 COLUMN 35
+               GO TO MODULE-FIN-RTN
+           END-IF.
+
+           COMPUTE MOD-AVE (MOD-IDX) ROUNDED =
+               (MOD-MID (MOD-IDX) + MOD-FIN (MOD-IDX)) / 2.
+       MODULE-ENTRY-RTN-EXIT.
+           EXIT.
+
        CONTINUE-RTN.
            DISPLAY 'Input Another Record? (Y/N): ' LINE 19 COLUMN 26.
            ACCEPT ANOTHER LINE 19 COLUMN 55.
            IF ANOTHER = 'Y' OR ANOTHER = 'y'
            MOVE 0 TO EOFSW
            MOVE SPACES TO REM
+           MOVE SPACES TO HONORS
                ELSE
                IF ANOTHER = 'N' OR ANOTHER = 'n'
                MOVE 1 TO EOFSW
@@ -195,11 +305,34 @@
                  GO TO CONTINUE-RTN
               END-IF
            END-IF.
-       
+       CONTINUE-RTN-END.
+
+           DISPLAY 'Total No. of Passed: ' LINE 21 COLUMN 5.
+           DISPLAY TNP LINE 21 COLUMN 37.
+
+           DISPLAY 'Total No. of Failed: ' LINE 22 COLUMN 5.
+           DISPLAY TNF LINE 22 COLUMN 37.
+
+           DISPLAY 'Top University: ' LINE 23 COLUMN 5.
+           DISPLAY TOPUNI LINE 23 COLUMN 37.
+
        PRINT-RTN.
            MOVE SNA TO P-SNA.
            MOVE SNO TO P-SNO.
            MOVE CNA TO P-CNA.
            MOVE UNA TO P-UNA.
            MOVE AVE TO P-AVE.
-           MOVE REM TO P-REM.
\ No newline at end of file
+           MOVE REM TO P-REM.
+           MOVE HONORS TO P-HONORS.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-RL-REC-COUNT.
+
+      *append one audit entry to the shared run-control log
+       LOG-RUN-RTN.
+           MOVE "TRY" TO RL-PROGRAM.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE WS-RL-REC-COUNT TO RL-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOGFILE.
