@@ -18,6 +18,10 @@
                FILE STATUS WS-FS-IN.
            SELECT OUTFILE ASSIGN TO 'REPORT'
                FILE STATUS WS-FS-OUT.
+           SELECT BALFILE ASSIGN TO 'NEWBAL.TXT'
+               FILE STATUS WS-BAL-FS.
+           SELECT CHKFILE ASSIGN TO 'NEWCHK.TXT'
+               FILE STATUS WS-FS-CHK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,7 +42,22 @@
            DATA RECORD IS OUTREC.
 
        01 OUTREC.
-           02 FILLER PIC X(80).
+           02 FILLER PIC X(107).
+
+       FD  BALFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BAL-REC.
+
+       01  BAL-REC.
+           02 BAL-R-ANO PIC X(10).
+           02 BAL-R-AMT PIC 9(9)V99.
+
+       FD  CHKFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CHK-REC.
+
+       01  CHK-REC.
+           02 CHK-COUNT PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
@@ -53,10 +72,40 @@
        01  GRAND-BALANCE PIC 9(10)V99 VALUE 0.
        01  REC-COUNT PIC 9(6) VALUE 0.
 
+       01  WS-SVC-CHG PIC 9(3)V99 VALUE 50.00.
+       01  WS-INT-RATE PIC V999 VALUE .010.
+       01  WS-INTEREST PIC 9(7)V99 VALUE 0.
+
+      *MINIMUM-BALANCE POLICY CHECK - WS-BALANCE ITSELF STAYS UNSIGNED
+      *SO A SHADOW SIGNED FIELD CATCHES A SHORTFALL BEFORE IT IS PRINTED
+       01  WS-MIN-BALANCE PIC 9(5)V99 VALUE 500.00.
+       01  WS-BAL-CHECK PIC S9(9)V99 VALUE 0.
+       01  WS-MIN-BAL-FLAG PIC 9 VALUE 0.
+
+      *PRIOR-DAY CLOSING BALANCES, CARRIED FORWARD INTO THIS RUN
+       01  WS-BAL-FS PIC XX VALUE SPACES.
+       01  BAL-TABLE.
+           05 BAL-ENTRY OCCURS 200 TIMES.
+               10 BT-ANO PIC X(10).
+               10 BT-AMT PIC 9(9)V99 VALUE 0.
+
+       01  BAL-COUNT PIC 9(3) VALUE 0.
+       01  BAL-EOFSW PIC 9 VALUE 0.
+       01  BAL-FOUND-SW PIC 9 VALUE 0.
+       01  I PIC 9(3) VALUE 0.
+
+      *RESTART CHECKPOINT - HOW MANY INPUT RECORDS ARE ALREADY POSTED
+       01  WS-FS-CHK PIC XX VALUE SPACES.
+       01  WS-RESTART-COUNT PIC 9(6) VALUE 0.
+       01  WS-SKIP-COUNT PIC 9(6) VALUE 0.
+       01  WS-PAGE-NO PIC 9(3) VALUE 0.
+
        01  HEAD-1.
            02 FILLER PIC X(30) VALUE SPACES.
            02 FILLER PIC X(20) VALUE 'China Trust Bank'.
            02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE 'Page: '.
+           02 H-PAGE-NO PIC ZZ9.
 
        01  HEAD-2.
            02 FILLER PIC X(31) VALUE SPACES.
@@ -78,7 +127,15 @@
            02 FILLER PIC X(7) VALUE 'Account'.
            02 FILLER PIC X(6) VALUE SPACES.
            02 FILLER PIC X(7) VALUE 'Account'.
-           02 FILLER PIC X(22) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE 'Deposit'.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE 'Withdrawal'.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE 'Service'.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE 'Interest'.
+           02 FILLER PIC X(3) VALUE SPACES.
            02 FILLER PIC X(7) VALUE 'Balance'.
 
        01  SUBHEAD-3.
@@ -86,15 +143,27 @@
            02 FILLER PIC X(6) VALUE 'Number'.
            02 FILLER PIC X(8) VALUE SPACES.
            02 FILLER PIC X(4) VALUE 'Name'.
-           02 FILLER PIC X(56) VALUE SPACES.
+           02 FILLER PIC X(37) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE 'Charge'.
+           02 FILLER PIC X(27) VALUE SPACES.
 
        01  DETAIL-LINE.
            02 FILLER PIC X(2)  VALUE SPACES.
            02 P-ANO PIC X(10).
-           02 FILLER PIC X(5)  VALUE SPACES.
-           02 P-ANA PIC X(25).
-           02 FILLER PIC X(5)  VALUE SPACES.
+           02 FILLER PIC X(3)  VALUE SPACES.
+           02 P-ANA PIC X(20).
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 P-DEP PIC Z,ZZZ,ZZ9.99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 P-WD  PIC Z,ZZZ,ZZ9.99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 P-SVC PIC Z,ZZZ.99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 P-INT PIC Z,ZZZ.99.
+           02 FILLER PIC X(1)  VALUE SPACES.
            02 P-BAL PIC Z,ZZZ,ZZZ.99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 P-FLAG PIC X(14).
 
        01  TOTAL-REC.
            02 FILLER PIC X(2) VALUE SPACES.
@@ -118,6 +187,8 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM LOAD-BALANCES-RTN.
+           PERFORM LOAD-CHECKPOINT-RTN.
            PERFORM INIT-RTN.
            IF WS-FS-IN NOT = '00'
                DISPLAY 'ERROR OPENING INFILE. FILE STATUS: ' WS-FS-IN
@@ -140,18 +211,31 @@
 
        INIT-RTN.
            OPEN INPUT INFILE OUTPUT OUTFILE.
-           READ INFILE
-               AT END
-                   MOVE 'Y' TO EOF-FLAG
-               NOT AT END
-                   MOVE ANO TO HOLD-ACC-NO
-                   MOVE ANA TO HOLD-ACC-NAME
-           END-READ.
+
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                      OR EOF-FLAG = 'Y'
+               READ INFILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+           IF EOF-FLAG NOT = 'Y'
+               READ INFILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       MOVE ANO TO HOLD-ACC-NO
+                       MOVE ANA TO HOLD-ACC-NAME
+               END-READ
+           END-IF.
 
            PERFORM PRINT-HEADERS.
        INIT-RTN-END.
 
        PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H-PAGE-NO.
            WRITE OUTREC FROM HEAD-1 AFTER PAGE.
            WRITE OUTREC FROM HEAD-2 AFTER 1.
            WRITE OUTREC FROM HEAD-3 AFTER 1.
@@ -170,6 +254,7 @@
                END-IF
 
                ADD 1 TO REC-COUNT
+               PERFORM SAVE-CHECKPOINT-RTN
 
                READ INFILE
                    AT END
@@ -185,17 +270,105 @@
        PROCESS-LOOP-END.
 
        ACCOUNT-BREAK.
-           COMPUTE WS-BALANCE = WS-DEPOSIT - WS-WITHDRAW.
+           PERFORM FIND-BALANCE-ENTRY.
+
+      *WS-BAL-CHECK (SIGNED) CARRIES THE RUNNING NET THROUGH EVERY
+      *STEP BELOW SO A NEGATIVE INTERMEDIATE RESULT NEVER HITS THE
+      *UNSIGNED WS-BALANCE UNTIL THE TRUE NET IS KNOWN - COMPUTING
+      *DIRECTLY INTO WS-BALANCE FIRST WOULD SILENTLY ABSOLUTE-VALUE
+      *AN OVERDRAWN NET BEFORE INTEREST/SVC CHARGE EVER APPLIED TO IT.
+           COMPUTE WS-BAL-CHECK = WS-DEPOSIT - WS-WITHDRAW
+                                 + BT-AMT(I).
+           COMPUTE WS-INTEREST ROUNDED = WS-BAL-CHECK * WS-INT-RATE.
+           COMPUTE WS-BAL-CHECK = WS-BAL-CHECK
+                                 + (WS-BAL-CHECK * WS-INT-RATE)
+                                 - WS-SVC-CHG.
+
+           MOVE 0 TO WS-MIN-BAL-FLAG.
+           IF WS-BAL-CHECK < 0
+               MOVE 1 TO WS-MIN-BAL-FLAG
+           ELSE
+               IF WS-BAL-CHECK < WS-MIN-BALANCE
+                   MOVE 2 TO WS-MIN-BAL-FLAG
+               END-IF
+           END-IF.
+
+           MOVE WS-BAL-CHECK TO WS-BALANCE.
+           MOVE WS-BALANCE TO BT-AMT(I).
            ADD WS-BALANCE TO GRAND-BALANCE.
 
            MOVE HOLD-ACC-NO TO P-ANO.
            MOVE HOLD-ACC-NAME TO P-ANA.
+           MOVE WS-DEPOSIT TO P-DEP.
+           MOVE WS-WITHDRAW TO P-WD.
+           MOVE WS-SVC-CHG TO P-SVC.
+           MOVE WS-INTEREST TO P-INT.
            MOVE WS-BALANCE TO P-BAL.
 
+           EVALUATE WS-MIN-BAL-FLAG
+               WHEN 1 MOVE '** NEGATIVE **' TO P-FLAG
+               WHEN 2 MOVE '** LOW BAL **' TO P-FLAG
+               WHEN OTHER MOVE SPACES TO P-FLAG
+           END-EVALUATE.
+
            WRITE OUTREC FROM DETAIL-LINE AFTER 1.
-           MOVE 0 TO WS-DEPOSIT WS-WITHDRAW WS-BALANCE.
+           MOVE 0 TO WS-DEPOSIT WS-WITHDRAW WS-BALANCE WS-INTEREST.
        ACCOUNT-BREAK-END.
 
+      *locate HOLD-ACC-NO's prior closing balance, adding a new entry
+      *if this account has not been seen before
+       FIND-BALANCE-ENTRY.
+           MOVE 0 TO BAL-FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BAL-COUNT OR BAL-FOUND-SW = 1
+               IF BT-ANO(I) = HOLD-ACC-NO
+                   MOVE 1 TO BAL-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF BAL-FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO BAL-COUNT
+               MOVE BAL-COUNT TO I
+               MOVE HOLD-ACC-NO TO BT-ANO(I)
+           END-IF.
+
+      *bring yesterday's closing balances forward, if a master exists
+       LOAD-BALANCES-RTN.
+           MOVE 0 TO BAL-COUNT.
+           OPEN INPUT BALFILE.
+           IF WS-BAL-FS NOT = '00'
+               GO TO LOAD-BALANCES-RTN-END
+           END-IF.
+
+           MOVE 0 TO BAL-EOFSW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL BAL-EOFSW = 1 OR I > 200
+               READ BALFILE
+                   AT END MOVE 1 TO BAL-EOFSW
+               END-READ
+               IF BAL-EOFSW = 0
+                   ADD 1 TO BAL-COUNT
+                   MOVE BAL-R-ANO TO BT-ANO(BAL-COUNT)
+                   MOVE BAL-R-AMT TO BT-AMT(BAL-COUNT)
+               END-IF
+           END-PERFORM.
+       LOAD-BALANCES-RTN-END.
+           CLOSE BALFILE.
+
+      *persist today's closing balances for tomorrow's run
+       SAVE-BALANCES-RTN.
+           OPEN OUTPUT BALFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BAL-COUNT
+               MOVE BT-ANO(I) TO BAL-R-ANO
+               MOVE BT-AMT(I) TO BAL-R-AMT
+               WRITE BAL-REC
+           END-PERFORM.
+           CLOSE BALFILE.
+
        FINAL-RTN.
            MOVE REC-COUNT TO P-REC
            MOVE GRAND-BALANCE TO P-GRAND
@@ -205,5 +378,37 @@
            WRITE OUTREC FROM TOTAL-BAL AFTER 1
 
            CLOSE INFILE OUTFILE
+           PERFORM SAVE-BALANCES-RTN
+           PERFORM RESET-CHECKPOINT-RTN
            DISPLAY 'REPORT GENERATED (REPORT).'.
        FINAL-RTN-END.
+
+      *bring the restart point forward from an interrupted prior run
+       LOAD-CHECKPOINT-RTN.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHKFILE.
+           IF WS-FS-CHK NOT = '00'
+               GO TO LOAD-CHECKPOINT-RTN-END
+           END-IF.
+
+           READ CHKFILE
+               AT END MOVE 0 TO WS-RESTART-COUNT
+               NOT AT END MOVE CHK-COUNT TO WS-RESTART-COUNT
+           END-READ.
+
+           CLOSE CHKFILE.
+       LOAD-CHECKPOINT-RTN-END.
+
+      *record how many input records have been posted so far
+       SAVE-CHECKPOINT-RTN.
+           OPEN OUTPUT CHKFILE.
+           COMPUTE CHK-COUNT = WS-RESTART-COUNT + REC-COUNT.
+           WRITE CHK-REC.
+           CLOSE CHKFILE.
+
+      *the run finished cleanly - clear the checkpoint for next time
+       RESET-CHECKPOINT-RTN.
+           OPEN OUTPUT CHKFILE.
+           MOVE 0 TO CHK-COUNT.
+           WRITE CHK-REC.
+           CLOSE CHKFILE.
