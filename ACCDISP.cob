@@ -12,8 +12,15 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.                                                           
+       FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "OUTAD.TXT".
+           SELECT DUPFILE ASSIGN TO "OUTAD.TXT".
+           SELECT ROSTERFILE ASSIGN TO "CLASSLIST.TXT"
+               FILE STATUS IS WS-ROSTER-FS.
+           SELECT CORRFILE ASSIGN TO "OUTADCOR.TXT".
+      *shared run-control log appended once per run by every program
+      *that posts new records with OPEN EXTEND
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +30,7 @@
            05 SSNO PIC 9(5).
            05 SNA PIC X(25).
            05 SCOURSE PIC 9.
+           05 SCOURSENAME PIC X(10).
            05 SYS PIC X(5).
            05 SSTYPE PIC 9.
            05 SMIDTERM PIC 9V99.
@@ -30,14 +38,55 @@
            05 SAVERAGE PIC 9V99.
            05 SREMARKSS PIC X(6).
 
+      *record used to scan existing enrollments for duplicates
+       FD DUPFILE.
+
+       01 DUP-REC.
+           05 DSSNO PIC 9(5).
+           05 DSNA PIC X(25).
+           05 DSCOURSE PIC 9.
+           05 DSCOURSENAME PIC X(10).
+           05 DSYS PIC X(5).
+           05 DSSTYPE PIC 9.
+           05 DSMIDTERM PIC 9V99.
+           05 DSFINALS PIC 9V99.
+           05 DSAVERAGE PIC 9V99.
+           05 DSREMARKSS PIC X(6).
+
        01 DATABASE.
            02 FILLER PIC X(80).
 
+      *optional class-list roster, read one SNO/SNAME pair per student
+       FD ROSTERFILE.
+
+       01 ROSTER-REC.
+           05 RNO PIC 9(5).
+           05 RNAME PIC X(25).
+
+      *audit trail of grade corrections for an already-enrolled SSNO/SCOURSE
+       FD CORRFILE.
+
+       01 CORR-REC.
+           05 CSSNO PIC 9(5).
+           05 CSCOURSE PIC 9.
+           05 COLD-AVERAGE PIC 9V99.
+           05 CNEW-AVERAGE PIC 9V99.
+           05 COLD-REMARKSS PIC X(6).
+           05 CNEW-REMARKSS PIC X(6).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC.
+           05 RL-PROGRAM PIC X(8).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-COUNT PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01 SNO PIC 9(5) VALUE ZERO.
        01 SNAME PIC X(25) VALUE SPACES.
        01 COURSE PIC 9 VALUE ZERO.
+       01 COURSENAME PIC X(10) VALUE SPACES.
        01 YEAR-SECTION PIC X(5) VALUE SPACES.
        01 STYPE PIC 9 VALUE ZERO.
        01 MIDTERM PIC 9V99 VALUE ZERO.
@@ -48,6 +97,20 @@
        01 ANOTHER PIC X VALUE SPACES.
        01 EOFSW PIC 9 VALUE 9.
 
+      *duplicate enrollment check
+       01 DUP-EOFSW PIC 9 VALUE 0.
+       01 DUP-FOUND-SW PIC 9 VALUE 0.
+
+      *run-control log counter
+       01 WS-RL-REC-COUNT PIC 9(5) VALUE 0.
+       01 OLD-AVERAGE-HOLD PIC 9V99 VALUE 0.
+       01 OLD-REMARKSS-HOLD PIC X(6) VALUE SPACES.
+
+      *class-list batch load
+       01 WS-ROSTER-FS PIC XX VALUE SPACES.
+       01 ROSTER-OPEN-SW PIC 9 VALUE 0.
+       01 ROSTER-EOF-SW PIC 9 VALUE 0.
+
        SCREEN SECTION.
        01 CLRSCR.
            02 BLANK SCREEN.
@@ -57,8 +120,22 @@
       *eofsw
        MAIN-RT.
            OPEN EXTEND OUTFILE.
+
+           OPEN INPUT ROSTERFILE.
+           IF WS-ROSTER-FS = '00'
+               MOVE 1 TO ROSTER-OPEN-SW
+           ELSE
+               MOVE 0 TO ROSTER-OPEN-SW
+           END-IF.
+
            PERFORM PROCESS-RECORDS UNTIL EOFSW = 1.
+
+           IF ROSTER-OPEN-SW = 1
+               CLOSE ROSTERFILE
+           END-IF.
+
            CLOSE OUTFILE.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
       *functions na gagamitin
@@ -83,8 +160,26 @@
            DISPLAY ' ' LINE 4 COLUMN 40.
            DISPLAY ' ' LINE 5 COLUMN 40.
 
-      *display of user input
+      *display of user input - from CLASSLIST.TXT when available, else keyed
        ACCEPT-STUD.
+           IF ROSTER-OPEN-SW = 1 AND ROSTER-EOF-SW = 0
+               READ ROSTERFILE
+                   AT END MOVE 1 TO ROSTER-EOF-SW
+               END-READ
+           END-IF.
+
+           IF ROSTER-OPEN-SW = 1 AND ROSTER-EOF-SW = 0
+               MOVE RNO TO SNO
+               MOVE RNAME TO SNAME
+               DISPLAY 'Student Number: ' LINE 6 COLUMN 10
+               DISPLAY SNO LINE 6 COLUMN 60
+               DISPLAY 'Student Name: ' LINE 7 COLUMN 10
+               DISPLAY SNAME LINE 7 COLUMN 60
+           ELSE
+               PERFORM ACCEPT-STUD-MANUAL
+           END-IF.
+
+       ACCEPT-STUD-MANUAL.
            DISPLAY 'Student Number: ' LINE 6 COLUMN 10.
            ACCEPT SNO LINE 6 COLUMN 60.
            DISPLAY 'Student Name: ' LINE 7 COLUMN 10.
@@ -92,14 +187,18 @@
 
       *course validation
        ACCEPT-COURSE.
-           DISPLAY 'Course: ' LINE 8 COLUMN 10.
+           DISPLAY 'Course (1-2): ' LINE 8 COLUMN 10.
            ACCEPT COURSE LINE 8 COLUMN 60.
-           IF COURSE IS GREATER THAN 2 OR COURSE IS LESS THAN 1
-               DISPLAY '1 or 2 only.' LINE 8 COLUMN 30
-               GO TO ACCEPT-COURSE
+           IF COURSE = 1
+               MOVE 'BSIT' TO COURSENAME
+           ELSE IF COURSE = 2
+               MOVE 'BSCS' TO COURSENAME
            ELSE
-               GO TO ACCEPT-COURSE-END
-           END-IF.
+               DISPLAY '1 or 2 only.' LINE 8 COLUMN 30
+               GO TO ACCEPT-COURSE.
+
+           DISPLAY 'Course Name: ' LINE 8 COLUMN 30.
+           DISPLAY COURSENAME LINE 8 COLUMN 70.
        ACCEPT-COURSE-END.
 
            DISPLAY 'Year & Section: ' LINE 9 COLUMN 10.
@@ -156,16 +255,60 @@
 
       *write to file
        WRITE-FILE.
-           MOVE SNO TO SSNO.
-           MOVE SNAME TO SNA.
-           MOVE COURSE TO SCOURSE.
-           MOVE YEAR-SECTION TO SYS.
-           MOVE STYPE TO SSTYPE.
-           MOVE MIDTERM TO SMIDTERM.
-           MOVE FINALS TO SFINALS.
-           MOVE AVERAGE TO SAVERAGE.
-           MOVE REMARKSS TO SREMARKSS.
-           WRITE PRINT-REC.
+           PERFORM CHECK-DUPLICATE-ENROLLMENT.
+
+           IF DUP-FOUND-SW = 1
+               DISPLAY 'Already enrolled! Logged.' LINE 17 COLUMN 10
+               PERFORM WRITE-CORRECTION-RECORD
+           ELSE
+               MOVE SNO TO SSNO
+               MOVE SNAME TO SNA
+               MOVE COURSE TO SCOURSE
+               MOVE COURSENAME TO SCOURSENAME
+               MOVE YEAR-SECTION TO SYS
+               MOVE STYPE TO SSTYPE
+               MOVE MIDTERM TO SMIDTERM
+               MOVE FINALS TO SFINALS
+               MOVE AVERAGE TO SAVERAGE
+               MOVE REMARKSS TO SREMARKSS
+               WRITE PRINT-REC
+               ADD 1 TO WS-RL-REC-COUNT
+           END-IF.
+
+      *check OUTAD.TXT for this SSNO+SCOURSE before the WRITE above runs
+       CHECK-DUPLICATE-ENROLLMENT.
+           MOVE 0 TO DUP-EOFSW.
+           MOVE 0 TO DUP-FOUND-SW.
+
+           OPEN INPUT DUPFILE.
+           READ DUPFILE
+               AT END MOVE 1 TO DUP-EOFSW
+           END-READ.
+
+           PERFORM UNTIL DUP-EOFSW = 1
+               IF DSSNO = SNO AND DSCOURSE = COURSE
+                   MOVE 1 TO DUP-FOUND-SW
+                   MOVE DSAVERAGE TO OLD-AVERAGE-HOLD
+                   MOVE DSREMARKSS TO OLD-REMARKSS-HOLD
+               END-IF
+               READ DUPFILE
+                   AT END MOVE 1 TO DUP-EOFSW
+               END-READ
+           END-PERFORM.
+
+           CLOSE DUPFILE.
+
+      *append the old and new average/remarks to the correction trail
+       WRITE-CORRECTION-RECORD.
+           OPEN EXTEND CORRFILE.
+           MOVE SNO TO CSSNO.
+           MOVE COURSE TO CSCOURSE.
+           MOVE OLD-AVERAGE-HOLD TO COLD-AVERAGE.
+           MOVE AVERAGE TO CNEW-AVERAGE.
+           MOVE OLD-REMARKSS-HOLD TO COLD-REMARKSS.
+           MOVE REMARKSS TO CNEW-REMARKSS.
+           WRITE CORR-REC.
+           CLOSE CORRFILE.
 
       *SAME SYNTAX SA DO WHILE.
        ASK-CONTINUE.
@@ -188,3 +331,13 @@
            DISPLAY 'MADE BY: Migel H. Tan' LINE 18 COLUMN 29.
            DISPLAY ' ' LINE 19 COLUMN 60.
            DISPLAY ' ' LINE 20 COLUMN 60.
+
+      *append one audit entry to the shared run-control log
+       LOG-RUN-RTN.
+           MOVE "ACCDISP" TO RL-PROGRAM.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE WS-RL-REC-COUNT TO RL-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOGFILE.
