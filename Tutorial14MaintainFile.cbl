@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author: Migel Tan
+      * Date: 8/30/25
+      * Purpose: Look up, update or delete a Customer.dat record by
+      *          IDNum without a full rescan of the original file
+      * Tutorial for File handling
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Tutorial14MaintainFile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(15).
+               03 LastName PIC X(15).
+
+       WORKING-STORAGE SECTION.
+      *>Customer.dat loaded whole into this table once at start-up so
+      *>a lookup by IDNum is a table search instead of a file rescan.
+       01 CustomerTable.
+           02 CustomerEntry OCCURS 500 TIMES.
+               03 TblIDNum PIC 9(5).
+               03 TblFirstName PIC X(15).
+               03 TblLastName PIC X(15).
+               03 TblDeleted PIC A(1) VALUE "N".
+
+       01 CustomerCount PIC 9(3) VALUE 0.
+       01 TableIdx PIC 9(3) VALUE 0.
+       01 FoundIndex PIC 9(3) VALUE 0.
+
+       01 WSEOF PIC A(1) VALUE "N".
+       01 SearchIDNum PIC 9(5).
+       01 MaintAction PIC A(1).
+       01 AnotherRecord PIC A(1) VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM LOAD-RTN THRU LOAD-RTN-EXIT.
+           PERFORM MAINTAIN-RTN UNTIL AnotherRecord = "N" OR
+                                       AnotherRecord = "n".
+           PERFORM SAVE-RTN THRU SAVE-RTN-EXIT.
+           STOP RUN.
+
+      *>bring every Customer.dat record into CustomerTable
+       LOAD-RTN.
+           MOVE 0 TO CustomerCount.
+           OPEN INPUT CustomerFile.
+           READ CustomerFile
+               AT END MOVE "Y" TO WSEOF
+           END-READ.
+           PERFORM LOAD-ONE-RTN UNTIL WSEOF = "Y" OR CustomerCount = 500.
+           CLOSE CustomerFile.
+       LOAD-RTN-EXIT.
+           EXIT.
+
+       LOAD-ONE-RTN.
+           ADD 1 TO CustomerCount.
+           MOVE IDNum TO TblIDNum (CustomerCount).
+           MOVE FirstName TO TblFirstName (CustomerCount).
+           MOVE LastName TO TblLastName (CustomerCount).
+           MOVE "N" TO TblDeleted (CustomerCount).
+           READ CustomerFile
+               AT END MOVE "Y" TO WSEOF
+           END-READ.
+
+       MAINTAIN-RTN.
+           DISPLAY "Enter Customer ID to look up: "
+           ACCEPT SearchIDNum.
+           PERFORM FIND-CUSTOMER-RTN THRU FIND-CUSTOMER-RTN-EXIT.
+
+           IF FoundIndex = 0
+               DISPLAY "No customer found with that ID."
+           ELSE
+               DISPLAY "Found: " TblFirstName (FoundIndex) " "
+                       TblLastName (FoundIndex)
+               DISPLAY "Update or Delete this record? (U/D): "
+               ACCEPT MaintAction
+               IF MaintAction = "U" OR MaintAction = "u"
+                   DISPLAY "New First Name: "
+                   ACCEPT TblFirstName (FoundIndex)
+                   DISPLAY "New Last Name: "
+                   ACCEPT TblLastName (FoundIndex)
+               ELSE
+                   IF MaintAction = "D" OR MaintAction = "d"
+                       MOVE "Y" TO TblDeleted (FoundIndex)
+                       DISPLAY "Record marked for deletion."
+                   ELSE
+                       DISPLAY "No action taken."
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY "Maintain another record? (Y/N): "
+           ACCEPT AnotherRecord.
+
+      *>keyed lookup - search the in-memory table by IDNum
+       FIND-CUSTOMER-RTN.
+           MOVE 0 TO FoundIndex.
+           PERFORM VARYING TableIdx FROM 1 BY 1
+                   UNTIL TableIdx > CustomerCount
+               IF TblIDNum (TableIdx) = SearchIDNum AND
+                  TblDeleted (TableIdx) = "N"
+                   MOVE TableIdx TO FoundIndex
+               END-IF
+           END-PERFORM.
+       FIND-CUSTOMER-RTN-EXIT.
+           EXIT.
+
+      *>rewrite Customer.dat from the table, dropping deleted entries
+       SAVE-RTN.
+           OPEN OUTPUT CustomerFile.
+           PERFORM VARYING TableIdx FROM 1 BY 1
+                   UNTIL TableIdx > CustomerCount
+               IF TblDeleted (TableIdx) = "N"
+                   MOVE TblIDNum (TableIdx) TO IDNum
+                   MOVE TblFirstName (TableIdx) TO FirstName
+                   MOVE TblLastName (TableIdx) TO LastName
+                   WRITE CustomerData
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+       SAVE-RTN-EXIT.
+           EXIT.
