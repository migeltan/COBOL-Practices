@@ -14,12 +14,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO 'FIN33.TXT'.
+           SELECT RATINGFILE ASSIGN TO 'FIN33RTG.TXT'
+               FILE STATUS IS WS-RTG-FS.
+           SELECT SHOWMASTFILE ASSIGN TO 'SHOWMAST.TXT'
+               FILE STATUS IS WS-MAST-FS.
+      *shared run-control log appended once per run by every program
+      *that posts new records with OPEN EXTEND
+           SELECT RUNLOGFILE ASSIGN TO 'RUNLOG.TXT'.
 
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 PRINT-REC.
            05 S-SNA PIC X(20).
+           05 S-NETWORK PIC X(10).
            05 S-MNA PIC X(12).
            05 S-AIRTIME PIC X(15).
            05 S-TVIEWERS PIC 9(6).
@@ -27,9 +35,29 @@
        01 DATABASE.
            05 FILLER PIC X(80).
 
+      *SHOW RATINGS CARRIED FORWARD BETWEEN RUNS, KEYED BY SHOW NAME
+       FD RATINGFILE.
+       01 RTG-REC.
+           05 RTG-NAME PIC X(20).
+           05 RTG-TOTAL PIC 9(6).
+
+      *EXTERNAL SHOW MASTER - DATA-DRIVEN SHOW/NETWORK TABLE
+       FD SHOWMASTFILE.
+       01 MAST-REC.
+           05 MAST-NAME PIC X(20).
+           05 MAST-NETWORK PIC X(10).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC.
+           05 RL-PROGRAM PIC X(8).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-COUNT PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 SCO PIC 9 VALUE ZERO.
        01 SNA PIC X(20) VALUE SPACES.
+       01 NETWORK PIC X(10) VALUE SPACES.
        01 MCO PIC 99 VALUE ZERO.
        01 MNA PIC X(12) VALUE SPACES.
        01 TCO PIC 9 VALUE ZERO.
@@ -40,15 +68,41 @@
 
       *SHOW TABLE - TABLE HANDLING
        01 SHOW-TABLE.
-           05 SHOW-ENTRY OCCURS 4 TIMES.
+           05 SHOW-ENTRY OCCURS 20 TIMES.
                10 ST-NAME PIC X(20).
+               10 ST-NETWORK PIC X(10).
                10 ST-TOTAL-VIEWERS PIC 9(6) VALUE ZERO.
 
+       01 SHOW-COUNT PIC 99 VALUE 4.
+
       *TRACKING VARIABLES
-       01 MWTV PIC X(25) VALUE SPACES.
-       01 MAX-VIEWERS PIC 9(6) VALUE ZERO.
        01 MOST-WATCHED-AIRTIME PIC X(15) VALUE SPACES.
-       01 I PIC 9 VALUE ZERO.
+       01 I PIC 99 VALUE ZERO.
+       01 J PIC 99 VALUE ZERO.
+
+      *top-3 ranked shows by total viewers
+       01 RANK-NAME-1 PIC X(20) VALUE SPACES.
+       01 RANK-VIEWERS-1 PIC 9(6) VALUE ZERO.
+       01 RANK-NAME-2 PIC X(20) VALUE SPACES.
+       01 RANK-VIEWERS-2 PIC 9(6) VALUE ZERO.
+       01 RANK-NAME-3 PIC X(20) VALUE SPACES.
+       01 RANK-VIEWERS-3 PIC 9(6) VALUE ZERO.
+       01 PICKED-TABLE.
+           05 PICKED-ENTRY OCCURS 20 TIMES PIC 9 VALUE 0.
+       01 RANKPASS PIC 9 VALUE 0.
+       01 BESTI PIC 99 VALUE 0.
+       01 BESTV PIC 9(6) VALUE 0.
+
+      *ratings carry-forward file status and found switch
+       01 WS-RTG-FS PIC XX VALUE SPACES.
+       01 RTG-FOUND-SW PIC 9 VALUE 0.
+
+      *show master file status and eof switch
+       01 WS-MAST-FS PIC XX VALUE SPACES.
+       01 MAST-EOF-SW PIC 9 VALUE 0.
+
+      *run-control log counter
+       01 WS-RL-REC-COUNT PIC 9(5) VALUE 0.
 
        SCREEN SECTION.
        01 SCRE.
@@ -56,18 +110,95 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-      *INITIALIZE SHOW TABLE
-           MOVE 'Eat Bulaga' TO ST-NAME(1).
-           MOVE "It's Showtime" TO ST-NAME(2).
-           MOVE 'PBB' TO ST-NAME(3).
-           MOVE 'Probinsiano' TO ST-NAME(4).
+           PERFORM LOAD-SHOWS-RTN THRU LOAD-SHOWS-RTN-END.
+           PERFORM LOAD-RATINGS-RTN.
 
            OPEN EXTEND OUTFILE.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            CLOSE OUTFILE.
+           PERFORM SAVE-RATINGS-RTN.
            PERFORM SUMMARY-RTN.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
+      *LOAD THE SHOW/NETWORK TABLE FROM THE MASTER FILE, IF ONE EXISTS
+       LOAD-SHOWS-RTN.
+           MOVE 0 TO SHOW-COUNT.
+           OPEN INPUT SHOWMASTFILE.
+
+           IF WS-MAST-FS NOT = '00'
+               PERFORM LOAD-DEFAULT-SHOWS-RTN
+               GO TO LOAD-SHOWS-RTN-END
+           END-IF.
+
+           MOVE 0 TO MAST-EOF-SW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL MAST-EOF-SW = 1 OR I > 20
+               READ SHOWMASTFILE
+                   AT END MOVE 1 TO MAST-EOF-SW
+               END-READ
+
+               IF MAST-EOF-SW = 0
+                   ADD 1 TO SHOW-COUNT
+                   MOVE MAST-NAME TO ST-NAME(SHOW-COUNT)
+                   MOVE MAST-NETWORK TO ST-NETWORK(SHOW-COUNT)
+               END-IF
+           END-PERFORM.
+
+           CLOSE SHOWMASTFILE.
+       LOAD-SHOWS-RTN-END.
+
+      *NO MASTER FILE ON HAND - FALL BACK TO THE ORIGINAL 4 SHOWS
+       LOAD-DEFAULT-SHOWS-RTN.
+           MOVE 4 TO SHOW-COUNT.
+           MOVE 'Eat Bulaga' TO ST-NAME(1).
+           MOVE 'GMA' TO ST-NETWORK(1).
+           MOVE "It's Showtime" TO ST-NAME(2).
+           MOVE 'ABS-CBN' TO ST-NETWORK(2).
+           MOVE 'PBB' TO ST-NAME(3).
+           MOVE 'Kumu' TO ST-NETWORK(3).
+           MOVE 'Probinsiano' TO ST-NAME(4).
+           MOVE 'ABS-CBN' TO ST-NETWORK(4).
+
+      *bring forward each show's running viewer total from the last run
+       LOAD-RATINGS-RTN.
+           OPEN INPUT RATINGFILE.
+           IF WS-RTG-FS NOT = '00'
+               GO TO LOAD-RATINGS-RTN-END
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SHOW-COUNT
+               MOVE 0 TO RTG-FOUND-SW
+               READ RATINGFILE
+                   AT END MOVE 1 TO RTG-FOUND-SW
+               END-READ
+
+               IF RTG-FOUND-SW = 0
+                   PERFORM MATCH-RATING-RTN
+               END-IF
+           END-PERFORM.
+
+           CLOSE RATINGFILE.
+       LOAD-RATINGS-RTN-END.
+
+      *find the table entry this ratings record belongs to by name
+       MATCH-RATING-RTN.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SHOW-COUNT
+               IF ST-NAME(J) = RTG-NAME
+                   MOVE RTG-TOTAL TO ST-TOTAL-VIEWERS(J)
+               END-IF
+           END-PERFORM.
+
+      *write each show's running viewer total out for the next run
+       SAVE-RATINGS-RTN.
+           OPEN OUTPUT RATINGFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SHOW-COUNT
+               MOVE ST-NAME(I) TO RTG-NAME
+               MOVE ST-TOTAL-VIEWERS(I) TO RTG-TOTAL
+               WRITE RTG-REC
+           END-PERFORM.
+           CLOSE RATINGFILE.
+
        PROCESS-RTN.
            PERFORM HEADING-RTN.
            PERFORM ACCEPT-RTN.
@@ -91,22 +222,26 @@
        ACCEPT-RTN.
            DISPLAY 'Show Code: ' LINE 8 COLUMN 10.
            ACCEPT SCO LINE 8 COLUMN 50.
-           IF SCO < 1 OR SCO > 4
+           IF SCO < 1 OR SCO > SHOW-COUNT
               DISPLAY 'Invalid!' LINE 8 COLUMN 30
               GO TO ACCEPT-RTN
            END-IF.
 
        NAME-RTN.
            DISPLAY 'Name of the Show: ' LINE 9 COLUMN 10.
-      *GET NAME FROM TABLE
+      *GET NAME AND NETWORK FROM TABLE
            MOVE ST-NAME(SCO) TO SNA.
+           MOVE ST-NETWORK(SCO) TO NETWORK.
            DISPLAY SNA LINE 9 COLUMN 50.
 
+           DISPLAY 'Network: ' LINE 10 COLUMN 10.
+           DISPLAY NETWORK LINE 10 COLUMN 50.
+
        MONTH-RTN.
-           DISPLAY 'Month Code: ' LINE 10 COLUMN 10.
-           ACCEPT MCO LINE 10 COLUMN 50.
+           DISPLAY 'Month Code: ' LINE 11 COLUMN 10.
+           ACCEPT MCO LINE 11 COLUMN 50.
            IF MCO < 1 OR MCO > 12
-               DISPLAY 'Invalid!' LINE 10 COLUMN 30
+               DISPLAY 'Invalid!' LINE 11 COLUMN 30
                GO TO MONTH-RTN
            END-IF.
            
@@ -137,13 +272,13 @@
             MOVE 'December' TO MNA
            END-EVALUATE.
 
-           DISPLAY 'Month Name: ' LINE 11 COLUMN 10.
-           DISPLAY MNA LINE 11 COLUMN 50.
+           DISPLAY 'Month Name: ' LINE 12 COLUMN 10.
+           DISPLAY MNA LINE 12 COLUMN 50.
        MONTH-RTN-END.
 
        TIME-RTN.
-           DISPLAY 'Time Code: ' LINE 12 COLUMN 10.
-           ACCEPT TCO LINE 12 COLUMN 50.
+           DISPLAY 'Time Code: ' LINE 13 COLUMN 10.
+           ACCEPT TCO LINE 13 COLUMN 50.
 
            EVALUATE TCO
             WHEN 1
@@ -151,33 +286,33 @@
             WHEN 2
             MOVE '8:00-10:00pm' TO AIRTIME
             WHEN OTHER
-            DISPLAY 'Invalid!' LINE 12 COLUMN 30
+            DISPLAY 'Invalid!' LINE 13 COLUMN 30
             GO TO TIME-RTN
            END-EVALUATE.
 
-           DISPLAY 'Air Time: ' LINE 13 COLUMN 10.
-           DISPLAY AIRTIME LINE 13 COLUMN 50.
+           DISPLAY 'Air Time: ' LINE 14 COLUMN 10.
+           DISPLAY AIRTIME LINE 14 COLUMN 50.
        TIME-RTN-END.
 
        VIEWERS-RTN.
-           DISPLAY 'Number of Televiewers: ' LINE 14 COLUMN 10.
-           ACCEPT TVIEWERS LINE 14 COLUMN 50.
-           
+           DISPLAY 'Number of Televiewers: ' LINE 15 COLUMN 10.
+           ACCEPT TVIEWERS LINE 15 COLUMN 50.
+
            IF TVIEWERS < 1
-               DISPLAY 'Invalid!' LINE 14 COLUMN 30
+               DISPLAY 'Invalid!' LINE 15 COLUMN 30
                GO TO VIEWERS-RTN
            END-IF.
 
        CONTINUE-RTN.
-           DISPLAY 'Input Another Record? (Y/N)? ' LINE 17 COLUMN 25.
-           ACCEPT CONT LINE 17 COLUMN 55.
+           DISPLAY 'Input Another Record? (Y/N)? ' LINE 18 COLUMN 25.
+           ACCEPT CONT LINE 18 COLUMN 55.
            IF CONT = 'Y' OR CONT = 'y'
                MOVE 0 TO EOFSW
            ELSE
                IF CONT = 'N' OR CONT = 'n'
                    MOVE 1 TO EOFSW
                ELSE
-                   DISPLAY 'Invalid!' LINE 17 COLUMN 30
+                   DISPLAY 'Invalid!' LINE 18 COLUMN 30
                    GO TO CONTINUE-RTN
                END-IF
            END-IF.
@@ -189,28 +324,73 @@
 
       *WRITE TO FILE
            MOVE SNA TO S-SNA.
+           MOVE NETWORK TO S-NETWORK.
            MOVE MNA TO S-MNA.
            MOVE AIRTIME TO S-AIRTIME.
            MOVE TVIEWERS TO S-TVIEWERS.
            WRITE PRINT-REC.
+           ADD 1 TO WS-RL-REC-COUNT.
 
        SUMMARY-RTN.
-      *FIND MOST WATCHED SHOW (LOOP THROUGH TABLE)
-           MOVE 0 TO MAX-VIEWERS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               IF ST-TOTAL-VIEWERS(I) > MAX-VIEWERS
-                   MOVE ST-TOTAL-VIEWERS(I) TO MAX-VIEWERS
-                   MOVE ST-NAME(I) TO MWTV
+           PERFORM RANK-SHOWS-RTN.
+
+      *DISPLAY TOP-3 RESULTS
+           DISPLAY SCRE.
+           DISPLAY '#1 Most Watched Show: ' LINE 19 COLUMN 10.
+           DISPLAY RANK-NAME-1 LINE 19 COLUMN 50.
+           DISPLAY '#1 Televiewers: ' LINE 20 COLUMN 10.
+           DISPLAY RANK-VIEWERS-1 LINE 20 COLUMN 50.
+
+           DISPLAY '#2 Most Watched Show: ' LINE 21 COLUMN 10.
+           DISPLAY RANK-NAME-2 LINE 21 COLUMN 50.
+           DISPLAY '#2 Televiewers: ' LINE 22 COLUMN 10.
+           DISPLAY RANK-VIEWERS-2 LINE 22 COLUMN 50.
+
+           DISPLAY '#3 Most Watched Show: ' LINE 23 COLUMN 10.
+           DISPLAY RANK-NAME-3 LINE 23 COLUMN 50.
+           DISPLAY '#3 Televiewers: ' LINE 24 COLUMN 10.
+           DISPLAY RANK-VIEWERS-3 LINE 24 COLUMN 50.
+
+      *rank the shows by total viewers, top 3 only
+       RANK-SHOWS-RTN.
+           MOVE 0 TO RANK-VIEWERS-1 RANK-VIEWERS-2 RANK-VIEWERS-3.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SHOW-COUNT
+               MOVE 0 TO PICKED-ENTRY(I)
+           END-PERFORM.
+
+           PERFORM VARYING RANKPASS FROM 1 BY 1 UNTIL RANKPASS > 3
+               MOVE 0 TO BESTV
+               MOVE 0 TO BESTI
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SHOW-COUNT
+                   IF PICKED-ENTRY(I) = 0
+                      AND ST-TOTAL-VIEWERS(I) > BESTV
+                       MOVE ST-TOTAL-VIEWERS(I) TO BESTV
+                       MOVE I TO BESTI
+                   END-IF
+               END-PERFORM
+
+               IF BESTI > 0
+                   MOVE 1 TO PICKED-ENTRY(BESTI)
+                   EVALUATE RANKPASS
+                       WHEN 1
+                           MOVE ST-NAME(BESTI) TO RANK-NAME-1
+                           MOVE BESTV TO RANK-VIEWERS-1
+                       WHEN 2
+                           MOVE ST-NAME(BESTI) TO RANK-NAME-2
+                           MOVE BESTV TO RANK-VIEWERS-2
+                       WHEN 3
+                           MOVE ST-NAME(BESTI) TO RANK-NAME-3
+                           MOVE BESTV TO RANK-VIEWERS-3
+                   END-EVALUATE
                END-IF
            END-PERFORM.
 
-      *DISPLAY RESULTS
-           DISPLAY SCRE.
-           DISPLAY 'Most Watched Television Show: ' LINE 19 COLUMN 10.
-           DISPLAY MWTV LINE 19 COLUMN 50.
-           
-           DISPLAY 'Total no. of Televiewers: ' LINE 21 COLUMN 10.
-           DISPLAY MAX-VIEWERS LINE 21 COLUMN 50.
-           
-           DISPLAY 'Air Time: ' LINE 23 COLUMN 10.
-           DISPLAY AIRTIME LINE 23 COLUMN 50.
\ No newline at end of file
+      *append one audit entry to the shared run-control log
+       LOG-RUN-RTN.
+           MOVE "FIN33" TO RL-PROGRAM.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE WS-RL-REC-COUNT TO RL-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOGFILE.
