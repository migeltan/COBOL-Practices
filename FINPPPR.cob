@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINPPPR.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. VALENZUELA CITY.
+      *DATE-WRITTEN. MARCH 13, 2026.
+      *DATE-COMPILED. MARCH 13, 2026.
+      *SECURITY. FOR BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. PASS-RATE REPORT PER UNIVERSITY/COURSE FROM TAN.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "TAN.TXT".
+           SELECT OUTFILE ASSIGN TO "FINPPPR.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 SENUM PIC 9(11).
+           02 SENAM PIC X(25).
+           02 SDOB PIC X(20).
+           02 SUNINAME PIC X(5).
+           02 SCNAME PIC X(5).
+           02 SREMARKS PIC X(6).
+           02 SRAVERAGE PIC 9(2)V99.
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+
+      *ONE ENTRY PER DISTINCT UNIVERSITY/COURSE PAIR SEEN IN TAN.TXT
+       01 PAIR-TABLE.
+           05 PAIR-ENTRY OCCURS 50 TIMES.
+               10 PR-UNINAME PIC X(5).
+               10 PR-CNAME PIC X(5).
+               10 PR-TOTAL PIC 9(5) VALUE 0.
+               10 PR-PASSED PIC 9(5) VALUE 0.
+
+       01 PAIR-COUNT PIC 99 VALUE 0.
+       01 I PIC 99 VALUE 0.
+       01 FOUND-SW PIC 9 VALUE 0.
+       01 PASS-RATE PIC 999V99 VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(34) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "PRC".
+           02 FILLER PIC X(31) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(50) VALUE
+               "University/Course Pass Rate Report".
+           02 FILLER PIC X(15) VALUE SPACES.
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(12) VALUE "University".
+           02 FILLER PIC X(8) VALUE "Course".
+           02 FILLER PIC X(8) VALUE "Total".
+           02 FILLER PIC X(8) VALUE "Passed".
+           02 FILLER PIC X(11) VALUE "Pass Rate".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-UNINAME PIC X(12).
+           02 P-CNAME PIC X(8).
+           02 P-TOTAL PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 P-PASSED PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 P-RATE PIC ZZ9.99.
+           02 FILLER PIC X(1) VALUE "%".
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF
+
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+           WRITE OUTREC FROM BLANK-LINE AFTER 1.
+       INIT-RTN-END.
+
+       PROCESS-RTN.
+           PERFORM FIND-PAIR-ENTRY.
+
+           ADD 1 TO PR-TOTAL(I).
+           IF SREMARKS = 'PASSED'
+               ADD 1 TO PR-PASSED(I)
+           END-IF.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+      *locate this university/course pair, adding a new entry if unseen
+       FIND-PAIR-ENTRY.
+           MOVE 0 TO FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PAIR-COUNT OR FOUND-SW = 1
+               IF PR-UNINAME(I) = SUNINAME AND PR-CNAME(I) = SCNAME
+                   MOVE 1 TO FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO PAIR-COUNT
+               MOVE PAIR-COUNT TO I
+               MOVE SUNINAME TO PR-UNINAME(I)
+               MOVE SCNAME TO PR-CNAME(I)
+           END-IF.
+
+       FINISH-RTN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PAIR-COUNT
+               COMPUTE PASS-RATE =
+                   (PR-PASSED(I) / PR-TOTAL(I)) * 100
+               MOVE PR-UNINAME(I) TO P-UNINAME
+               MOVE PR-CNAME(I) TO P-CNAME
+               MOVE PR-TOTAL(I) TO P-TOTAL
+               MOVE PR-PASSED(I) TO P-PASSED
+               MOVE PASS-RATE TO P-RATE
+               WRITE OUTREC FROM DETALYE AFTER 1
+           END-PERFORM.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "PASS-RATE REPORT COMPLETE.".
