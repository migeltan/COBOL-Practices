@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIN33TRD.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. PUP SOUTH WING.
+      *DATE-WRITTEN. MARCH 13, 2026.
+      *DATE-COMPILED. MARCH 13, 2026.
+      *SECURITY. BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. MONTHLY VIEWERSHIP TREND REPORT FROM FIN33.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "FIN33.TXT".
+           SELECT OUTFILE ASSIGN TO "FIN33TRD.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 S-SNA PIC X(20).
+           02 S-NETWORK PIC X(10).
+           02 S-MNA PIC X(12).
+           02 S-AIRTIME PIC X(15).
+           02 S-TVIEWERS PIC 9(6).
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+
+      *MONTH TABLE - GROUPS RECORDS BY MONTH AND SHOW
+       01 MONTH-TABLE.
+           05 MONTH-ENTRY OCCURS 100 TIMES.
+               10 MT-MNA PIC X(12).
+               10 MT-SNA PIC X(20).
+               10 MT-COUNT PIC 9(3) VALUE 0.
+               10 MT-TOTAL-VIEWERS PIC 9(7) VALUE 0.
+
+       01 MONTH-COUNT PIC 999 VALUE 0.
+       01 I PIC 999 VALUE 0.
+       01 FOUND-SW PIC 9 VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(34) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "ABS-CBN/GMA".
+           02 FILLER PIC X(31) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(40) VALUE "Monthly Viewership Trend".
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE "Month".
+           02 FILLER PIC X(9) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "Show".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "No. Airings".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "Total Viewers".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-MNA PIC X(12).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-SNA PIC X(20).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-CNT PIC ZZ9.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 P-TVW PIC Z,ZZZ,ZZ9.
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF.
+       INIT-RTN-END.
+
+       PROCESS-RTN.
+           PERFORM FIND-MONTH-ENTRY.
+
+           ADD 1 TO MT-COUNT(I).
+           ADD S-TVIEWERS TO MT-TOTAL-VIEWERS(I).
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+      *locate this month/show pair in the table, adding a new entry
+      *if unseen, so the trend is broken out per show, not just per month
+       FIND-MONTH-ENTRY.
+           MOVE 0 TO FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > MONTH-COUNT OR FOUND-SW = 1
+               IF MT-MNA(I) = S-MNA AND MT-SNA(I) = S-SNA
+                   MOVE 1 TO FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               IF MONTH-COUNT < 100
+                   ADD 1 TO MONTH-COUNT
+                   MOVE MONTH-COUNT TO I
+                   MOVE S-MNA TO MT-MNA(I)
+                   MOVE S-SNA TO MT-SNA(I)
+               END-IF
+           END-IF.
+
+       FINISH-RTN.
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+           WRITE OUTREC FROM BLANK-LINE AFTER 1.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MONTH-COUNT
+               MOVE MT-MNA(I) TO P-MNA
+               MOVE MT-SNA(I) TO P-SNA
+               MOVE MT-COUNT(I) TO P-CNT
+               MOVE MT-TOTAL-VIEWERS(I) TO P-TVW
+               WRITE OUTREC FROM DETALYE AFTER 1
+           END-PERFORM.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "MONTHLY TREND REPORT COMPLETE.".
