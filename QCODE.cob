@@ -13,59 +13,147 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO "QCIN.TXT".
+           SELECT MIDTERM-FILE ASSIGN TO "QCIN.TXT".
+           SELECT FINALS-FILE  ASSIGN TO "QCFIN.TXT".
+           SELECT SORTFILE     ASSIGN TO "SRTWK3".
+           SELECT STUDENT      ASSIGN TO "QCMRG.TXT".
            SELECT OUTFILE ASSIGN TO "QCOUT".
+           SELECT EXCFILE ASSIGN TO "QCEXC.TXT".
+           SELECT RANKFILE ASSIGN TO "QCRANK".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD STUDENT
+      *MIDTERM-FILE AND FINALS-FILE CARRY ONE TERM'S QUIZ CODES EACH,
+      *BOTH NUMBERED 1-5. MERGE-RTN COMBINES THEM BY STUDENT NUMBER
+      *INTO STUDENT BELOW SO THE REST OF THIS PROGRAM SEES ONE
+      *CUMULATIVE INPUT STREAM - RENUMBERING FINALS-FILE'S CODES TO
+      *6-10 ALONG THE WAY SO THE TWO TERMS' QUIZZES NEVER COLLIDE.
+       FD MIDTERM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS MID-REC.
+
+       01 MID-REC.
+           02 MID-SNO-IN PIC 9(5).
+           02 MID-SNA-IN PIC X(25).
+           02 MID-SCORECODE-IN PIC 9(4).
+
+       FD FINALS-FILE
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS FIN-REC.
+
+       01 FIN-REC.
+           02 FIN-SNO-IN PIC 9(5).
+           02 FIN-SNA-IN PIC X(25).
+           02 FIN-SCORECODE-IN PIC 9(4).
+
+       SD SORTFILE
+           DATA RECORD IS SORT-REC.
+
+      *SRT-SCORECODE-IN IS ONE DIGIT WIDER THAN MID-SCORECODE-IN /
+      *FIN-SCORECODE-IN TO MAKE ROOM FOR FINALS-FILE'S RENUMBERED
+      *6-10 QUIZ CODES (SEE MERGE-INPUT-RTN).
+       01 SORT-REC.
+           02 SRT-SNO-IN PIC 9(5).
+           02 SRT-SNA-IN PIC X(25).
+           02 SRT-SCORECODE-IN PIC 9(5).
+
+       FD STUDENT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 35 CHARACTERS
            DATA RECORD IS INREC.
 
        01 INREC.
            02 SNO-IN PIC 9(5).
            02 SNA-IN PIC X(25).
-           02 SCORECODE-IN PIC 9(4).
+           02 SCORECODE-IN PIC 9(5).
 
        FD OUTFILE
            LABEL RECORD IS OMITTED
            DATA RECORD IS OUTREC.
 
        01 OUTREC.
-           02 OUT-LINE PIC X(80).
+           02 OUT-LINE PIC X(160).
+
+      *REJECTED RECORDS - SCORECODE-IN DECODES TO A QUIZ NUMBER
+      *OUTSIDE THE 1-10 RANGE STORE-QUIZ-FROM-CURRENT-REC ACCEPTS.
+       FD EXCFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS EXCREC.
+
+       01 EXCREC.
+           02 EX-SNO PIC 9(5).
+           02 EX-SNA PIC X(25).
+           02 EX-SCORECODE PIC 9(5).
+           02 EX-REASON PIC X(25).
+
+       FD RANKFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RANKOUTREC.
+
+       01 RANKOUTREC.
+           02 RANK-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
 
        01 EOFSW PIC 9 VALUE 0.
        01 PAGE-COUNT PIC 9(2) VALUE 0.
+       01 WS-PAGE-NO PIC 9(3) VALUE 0.
        01 REC-COUNT PIC 9(3) VALUE 0.
        01 WS-TOTAL PIC 9(4) VALUE 0.
        01 WS-AVE PIC 9(3)V99.
-       01 QUIZ-COUNT PIC 9(1) VALUE 0.
-       01 J PIC 9 VALUE 1.
+       01 QUIZ-COUNT PIC 9(2) VALUE 0.
+       01 J PIC 9(2) VALUE 1.
 
+      *SC-CODE IS TWO DIGITS SO IT CAN HOLD FINALS-FILE'S RENUMBERED
+      *6-10 CODES (SEE MERGE-INPUT-RTN) AS WELL AS MIDTERM-FILE'S 1-5.
        01 SCORE-CODE.
            02 SC-SCORE PIC 9(3).
-           02 SC-CODE PIC 9.
+           02 SC-CODE PIC 9(2).
 
-       01 WS-TEMP PIC 9(4).
+       01 WS-TEMP PIC 9(5).
 
-       01 QUIZ-TBL.
-           02 QUIZ-ELEM OCCURS 5 TIMES PIC 9(3) VALUE 0.
+       01 WS-MID-EOF PIC 9 VALUE 0.
+       01 WS-FIN-EOF PIC 9 VALUE 0.
+       01 WS-FIN-SCORE PIC 9(3).
+       01 WS-FIN-CODE PIC 9.
+       01 WS-MID-SCORE PIC 9(3).
+       01 WS-MID-CODE PIC 9.
 
-       01 PRT-TABLE.
-           02 P-SNO PIC 9(5).
-           02 P-SNA PIC X(25).
-           02 PRT-Q OCCURS 5 TIMES.
-              03 PRT-QUIZ PIC 9(3).
-           02 P-AVE PIC ZZ9.99.
+       01 QUIZ-TBL.
+           02 QUIZ-ELEM OCCURS 10 TIMES PIC 9(3) VALUE 0.
+
+      *1 = QUIZ WAS ACTUALLY RECORDED FOR THIS STUDENT, 0 = NEVER
+      *ADMINISTERED - SO A GENUINE SCORE OF ZERO ISN'T MISTAKEN FOR
+      *A MISSING QUIZ.
+       01 QUIZ-TAKEN-TBL.
+           02 QUIZ-TAKEN OCCURS 10 TIMES PIC 9 VALUE 0.
+
+       01 WS-HI-Q PIC 9(3) VALUE 0.
+       01 WS-LO-Q PIC 9(3) VALUE 0.
+       01 WS-HI-LO-SW PIC 9 VALUE 0.
+
+       01 STUDENT-COUNT PIC 9(3) VALUE 0.
+       01 RI PIC 9(3) VALUE 0.
+       01 RJ PIC 9(3) VALUE 0.
+       01 RANK-TEMP-SNO PIC 9(5).
+       01 RANK-TEMP-SNA PIC X(25).
+       01 RANK-TEMP-AVE PIC 9(3)V99.
+
+       01 RANK-TBL.
+           02 RANK-ENTRY OCCURS 200 TIMES.
+              03 RNK-SNO PIC 9(5).
+              03 RNK-SNA PIC X(25).
+              03 RNK-AVE PIC 9(3)V99.
 
        01 HEAD-1.
            02 FILLER PIC X(39) VALUE SPACES.
            02 H1 PIC X(3) VALUE "PUP".
-           02 FILLER PIC X(26) VALUE SPACES.
+           02 FILLER PIC X(17) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Page: ".
+           02 H-PAGE-NO PIC ZZ9.
 
        01 HEAD-2.
            02 FILLER PIC X(19)  VALUE SPACES.
@@ -88,6 +176,16 @@
            02 FILLER PIC X(4) VALUE "Quiz".
            02 FILLER PIC X(3) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "Quiz".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Quiz".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Quiz".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Quiz".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Quiz".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Quiz".
            02 FILLER PIC X(4) VALUE SPACES.
            02 FILLER PIC X(8) VALUE "Average".
            02 FILLER PIC X(17) VALUE SPACES.
@@ -107,6 +205,16 @@
            02 FILLER PIC X(2) VALUE "4".
            02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(2) VALUE "5".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE "6".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE "7".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE "8".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE "9".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE "10".
            02 FILLER PIC X(25) VALUE SPACES.
 
        01 DETALYE.
@@ -114,12 +222,43 @@
            02 P-SNO-OUT PIC 9(5).
            02 FILLER PIC X(6) VALUE SPACES.
            02 P-SNA-OUT PIC X(24).
-           02 PRT-QX OCCURS 5 TIMES.
-              03 PRT-QV PIC 9(3).
+           02 PRT-QX OCCURS 10 TIMES.
+              03 PRT-QV PIC X(3).
               03 FILLER  PIC X(4) VALUE SPACES.
       *    02 FILLER PIC X(4) VALUE SPACES.
            02 P-AVE-OUT PIC ZZ9.99.
-           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE "HI:".
+           02 P-HI-OUT PIC X(3).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE "LO:".
+           02 P-LO-OUT PIC X(3).
+           02 FILLER PIC X(5) VALUE SPACES.
+
+       01 RANK-HEAD-1.
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "CLASS RANKING REPORT".
+           02 FILLER PIC X(30) VALUE SPACES.
+
+       01 RANK-SUBHEAD.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Rank".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Student".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Name".
+           02 FILLER PIC X(23) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Average".
+
+       01 RANK-DETAIL.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RNK-NO-OUT PIC ZZ9.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 RNK-SNO-OUT PIC 9(5).
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 RNK-SNA-OUT PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RNK-AVE-OUT PIC ZZ9.99.
 
        01 BLANK-LINE.
            02 FILLER PIC X(80) VALUE SPACES.
@@ -141,13 +280,16 @@
               PERFORM PRINT-CURRENT-STUDENT
            END-IF
            PERFORM FINISH-RTN.
+           PERFORM RANKING-RTN.
            STOP RUN.
 
        INIT-RTN.
-           OPEN INPUT STUDENT OUTPUT OUTFILE.
+           PERFORM MERGE-RTN.
+           OPEN INPUT STUDENT OUTPUT OUTFILE OUTPUT EXCFILE.
            MOVE 0 TO EOFSW.
            MOVE 0 TO REC-COUNT.
            MOVE 0 TO PAGE-COUNT.
+           MOVE 0 TO STUDENT-COUNT.
 
            READ STUDENT
                AT END MOVE 1 TO EOFSW
@@ -163,7 +305,68 @@
        INIT-DONE.
            EXIT.
 
+      *COMBINE MIDTERM-FILE AND FINALS-FILE (ONE RECORD PER QUIZ CODE
+      *PER TERM) BY STUDENT NUMBER INTO STUDENT SO A CLASS WITH MORE
+      *THAN ONE TERM'S WORTH OF QUIZZES STILL RUNS THROUGH THIS
+      *PROGRAM IN ONE PASS. FINALS-FILE MAY BE EMPTY IF FINALS HAVE
+      *NOT BEEN GIVEN YET, BUT IT MUST EXIST. USES THE SORT VERB (NOT
+      *MERGE) SO QCIN.TXT/QCFIN.TXT NEED NOT ALREADY BE IN SNO ORDER -
+      *SAME SORT-VERB IDIOM AS NEWPRE.COB/HWPRE.COB. THE INPUT
+      *PROCEDURE RE-ENCODES BOTH FILES' SCORECODES INTO THE WIDER
+      *SCORE*100+CODE LAYOUT SRT-SCORECODE-IN NOW USES, RENUMBERING
+      *FINALS-FILE'S QUIZ CODES TO 6-10 ALONG THE WAY SO THEY CANNOT
+      *COLLIDE WITH MIDTERM-FILE'S 1-5.
+       MERGE-RTN.
+           SORT SORTFILE ON ASCENDING KEY SRT-SNO-IN
+               INPUT PROCEDURE IS MERGE-INPUT-RTN
+               GIVING STUDENT.
+           EXIT.
+
+       MERGE-INPUT-RTN.
+           MOVE 0 TO WS-MID-EOF.
+           MOVE 0 TO WS-FIN-EOF.
+           OPEN INPUT MIDTERM-FILE FINALS-FILE.
+
+           READ MIDTERM-FILE
+               AT END MOVE 1 TO WS-MID-EOF
+           END-READ.
+           PERFORM UNTIL WS-MID-EOF = 1
+               MOVE MID-SNO-IN TO SRT-SNO-IN
+               MOVE MID-SNA-IN TO SRT-SNA-IN
+               COMPUTE WS-MID-SCORE = MID-SCORECODE-IN / 10
+               COMPUTE WS-MID-CODE = MID-SCORECODE-IN -
+                       (WS-MID-SCORE * 10)
+               COMPUTE SRT-SCORECODE-IN =
+                       (WS-MID-SCORE * 100) + WS-MID-CODE
+               RELEASE SORT-REC
+               READ MIDTERM-FILE
+                   AT END MOVE 1 TO WS-MID-EOF
+               END-READ
+           END-PERFORM.
+
+           READ FINALS-FILE
+               AT END MOVE 1 TO WS-FIN-EOF
+           END-READ.
+           PERFORM UNTIL WS-FIN-EOF = 1
+               MOVE FIN-SNO-IN TO SRT-SNO-IN
+               MOVE FIN-SNA-IN TO SRT-SNA-IN
+               COMPUTE WS-FIN-SCORE = FIN-SCORECODE-IN / 10
+               COMPUTE WS-FIN-CODE = FIN-SCORECODE-IN -
+                       (WS-FIN-SCORE * 10)
+               COMPUTE SRT-SCORECODE-IN =
+                       (WS-FIN-SCORE * 100) + (WS-FIN-CODE + 5)
+               RELEASE SORT-REC
+               READ FINALS-FILE
+                   AT END MOVE 1 TO WS-FIN-EOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE MIDTERM-FILE FINALS-FILE.
+           EXIT.
+
        HEADING-RTN.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H-PAGE-NO.
            WRITE OUTREC FROM HEAD-1 AFTER PAGE.
            WRITE OUTREC FROM HEAD-2 AFTER 1.
            WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
@@ -172,8 +375,9 @@
            EXIT.
 
        PROCESS-FIRST-RECORD.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
                MOVE 0 TO QUIZ-ELEM (J)
+               MOVE 0 TO QUIZ-TAKEN (J)
            END-PERFORM
            MOVE 0 TO WS-TOTAL
            MOVE 0 TO QUIZ-COUNT
@@ -181,9 +385,8 @@
            MOVE SNA-IN TO P-SNA-OUT
 
            MOVE SCORECODE-IN TO WS-TEMP
-           COMPUTE SC-SCORE = WS-TEMP / 10
-           DIVIDE SC-SCORE BY 1 GIVING SC-SCORE
-           COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 10)
+           COMPUTE SC-SCORE = WS-TEMP / 100
+           COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 100)
 
            PERFORM STORE-QUIZ-FROM-CURRENT-REC
 
@@ -199,15 +402,15 @@
 
            IF SNO-IN = P-SNO-OUT
                MOVE SCORECODE-IN TO WS-TEMP
-               COMPUTE SC-SCORE = WS-TEMP / 10
-               DIVIDE SC-SCORE BY 1 GIVING SC-SCORE
-               COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 10)
+               COMPUTE SC-SCORE = WS-TEMP / 100
+               COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 100)
 
                PERFORM STORE-QUIZ-FROM-CURRENT-REC
            ELSE
                PERFORM PRINT-CURRENT-STUDENT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
                    MOVE 0 TO QUIZ-ELEM (J)
+                   MOVE 0 TO QUIZ-TAKEN (J)
                END-PERFORM
                MOVE 0 TO WS-TOTAL
                MOVE 0 TO QUIZ-COUNT
@@ -215,9 +418,8 @@
                MOVE SNA-IN TO P-SNA-OUT
 
                MOVE SCORECODE-IN TO WS-TEMP
-               COMPUTE SC-SCORE = WS-TEMP / 10
-               DIVIDE SC-SCORE BY 1 GIVING SC-SCORE
-               COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 10)
+               COMPUTE SC-SCORE = WS-TEMP / 100
+               COMPUTE SC-CODE = WS-TEMP - (SC-SCORE * 100)
 
                PERFORM STORE-QUIZ-FROM-CURRENT-REC
            END-IF
@@ -231,7 +433,7 @@
            EXIT.
 
        STORE-QUIZ-FROM-CURRENT-REC.
-           IF SC-CODE >= 1 AND SC-CODE <= 5
+           IF SC-CODE >= 1 AND SC-CODE <= 10
                IF QUIZ-ELEM (SC-CODE) = 0
                    ADD 1 TO QUIZ-COUNT
                    ADD SC-SCORE TO WS-TOTAL
@@ -241,27 +443,65 @@
                    ADD SC-SCORE TO WS-TOTAL
                    MOVE SC-SCORE TO QUIZ-ELEM (SC-CODE)
                END-IF
+               MOVE 1 TO QUIZ-TAKEN (SC-CODE)
+           ELSE
+               MOVE SNO-IN TO EX-SNO
+               MOVE SNA-IN TO EX-SNA
+               MOVE SCORECODE-IN TO EX-SCORECODE
+               MOVE "INVALID QUIZ CODE" TO EX-REASON
+               WRITE EXCREC
            END-IF.
            EXIT.
 
        PRINT-CURRENT-STUDENT.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
-               MOVE QUIZ-ELEM (J) TO PRT-QV (J)
+           MOVE 0 TO WS-HI-Q.
+           MOVE 0 TO WS-LO-Q.
+           MOVE 0 TO WS-HI-LO-SW.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+               IF QUIZ-TAKEN (J) = 0
+                   MOVE "NT " TO PRT-QV (J)
+               ELSE
+                   MOVE QUIZ-ELEM (J) TO PRT-QV (J)
+                   IF WS-HI-LO-SW = 0
+                       MOVE QUIZ-ELEM (J) TO WS-HI-Q
+                       MOVE QUIZ-ELEM (J) TO WS-LO-Q
+                       MOVE 1 TO WS-HI-LO-SW
+                   ELSE
+                       IF QUIZ-ELEM (J) > WS-HI-Q
+                           MOVE QUIZ-ELEM (J) TO WS-HI-Q
+                       END-IF
+                       IF QUIZ-ELEM (J) < WS-LO-Q
+                           MOVE QUIZ-ELEM (J) TO WS-LO-Q
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM
            IF QUIZ-COUNT > 0
-               COMPUTE WS-AVE = WS-TOTAL / 5
+               COMPUTE WS-AVE = WS-TOTAL / QUIZ-COUNT
            ELSE
                MOVE 0 TO WS-AVE
            END-IF
            MOVE WS-AVE TO P-AVE-OUT
-           MOVE P-SNO-OUT TO P-SNO
-           MOVE P-SNA-OUT TO P-SNA
+           IF WS-HI-LO-SW = 1
+               MOVE WS-HI-Q TO P-HI-OUT
+               MOVE WS-LO-Q TO P-LO-OUT
+           ELSE
+               MOVE "NT " TO P-HI-OUT
+               MOVE "NT " TO P-LO-OUT
+           END-IF
 
            WRITE OUTREC FROM DETALYE AFTER 1.
 
            ADD 1 TO REC-COUNT.
            ADD 1 TO PAGE-COUNT.
 
+           IF STUDENT-COUNT < 200
+               ADD 1 TO STUDENT-COUNT
+               MOVE P-SNO-OUT TO RNK-SNO (STUDENT-COUNT)
+               MOVE P-SNA-OUT TO RNK-SNA (STUDENT-COUNT)
+               MOVE WS-AVE TO RNK-AVE (STUDENT-COUNT)
+           END-IF.
+
            EXIT.
 
        FINISH-RTN.
@@ -269,6 +509,50 @@
            MOVE REC-COUNT TO P-TOT.
            WRITE OUTREC FROM TOTAL-LINE AFTER 1.
 
-           CLOSE STUDENT OUTFILE.
+           CLOSE STUDENT OUTFILE EXCFILE.
            DISPLAY "FINISH NA MI.".
            EXIT.
+
+      *SEPARATE FROM THE SEQUENTIAL DETAIL REPORT ABOVE - RANKS EVERY
+      *STUDENT PROCESSED THIS RUN BY AVERAGE, HIGHEST FIRST, USING A
+      *SELECTION SORT OVER RANK-TBL.
+       RANKING-RTN.
+           IF STUDENT-COUNT = 0
+               GO TO RANKING-DONE
+           END-IF
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > STUDENT-COUNT
+               PERFORM RANK-FIND-BEST THRU RANK-FIND-BEST-EXIT
+           END-PERFORM
+
+           OPEN OUTPUT RANKFILE.
+           WRITE RANKOUTREC FROM RANK-HEAD-1 AFTER PAGE.
+           WRITE RANKOUTREC FROM RANK-SUBHEAD AFTER 2.
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > STUDENT-COUNT
+               MOVE RI TO RNK-NO-OUT
+               MOVE RNK-SNO (RI) TO RNK-SNO-OUT
+               MOVE RNK-SNA (RI) TO RNK-SNA-OUT
+               MOVE RNK-AVE (RI) TO RNK-AVE-OUT
+               WRITE RANKOUTREC FROM RANK-DETAIL AFTER 1
+           END-PERFORM
+           CLOSE RANKFILE.
+
+       RANKING-DONE.
+           EXIT.
+
+       RANK-FIND-BEST.
+           PERFORM VARYING RJ FROM RI BY 1 UNTIL RJ > STUDENT-COUNT
+               IF RNK-AVE (RJ) > RNK-AVE (RI)
+                   MOVE RNK-SNO (RI) TO RANK-TEMP-SNO
+                   MOVE RNK-SNA (RI) TO RANK-TEMP-SNA
+                   MOVE RNK-AVE (RI) TO RANK-TEMP-AVE
+                   MOVE RNK-SNO (RJ) TO RNK-SNO (RI)
+                   MOVE RNK-SNA (RJ) TO RNK-SNA (RI)
+                   MOVE RNK-AVE (RJ) TO RNK-AVE (RI)
+                   MOVE RANK-TEMP-SNO TO RNK-SNO (RJ)
+                   MOVE RANK-TEMP-SNA TO RNK-SNA (RJ)
+                   MOVE RANK-TEMP-AVE TO RNK-AVE (RJ)
+               END-IF
+           END-PERFORM.
+       RANK-FIND-BEST-EXIT.
+           EXIT.
