@@ -14,6 +14,10 @@
            SELECT CustomerFile ASSIGN TO "Customer.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
+           *>scans the same file for a duplicate IDNum before appending
+           SELECT DupFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +27,14 @@
            02 CustName.
                03 FirstName PIC X(15).
                03 LastName PIC X(15).
+
+       FD DupFile.
+       01 DupCustomerData.
+           02 DupIDNum PIC 9(5).
+           02 DupCustName.
+               03 DupFirstName PIC X(15).
+               03 DupLastName PIC X(15).
+
        WORKING-STORAGE SECTION.
        *>Object
        01 WSCustomerData.
@@ -33,10 +45,11 @@
                03 WSFirstName PIC X(15).
                03 WSLastName PIC X(15).
 
+       01 DupEOF PIC A(1) VALUE "N".
+       01 DupFoundSW PIC A(1) VALUE "N".
 
        PROCEDURE DIVISION.
        *>Append is EXTEND
-       OPEN EXTEND CustomerFile.
            DISPLAY "Customer ID: "
            ACCEPT IDNum
            DISPLAY "Customer First Name: "
@@ -44,8 +57,38 @@
            DISPLAY "Customer Last Name: "
            ACCEPT LastName
 
-           WRITE CustomerData
-           END-WRITE.
-       CLOSE CustomerFile.
+           PERFORM CHECK-DUPLICATE-RTN THRU CHECK-DUPLICATE-RTN-EXIT.
+
+           IF DupFoundSW = "Y"
+               DISPLAY "Customer ID already on file. Not added."
+           ELSE
+               OPEN EXTEND CustomerFile
+               WRITE CustomerData
+               END-WRITE
+               CLOSE CustomerFile
+           END-IF.
 
            STOP RUN.
+
+       *>check Customer.dat for this IDNum before the append above runs
+       CHECK-DUPLICATE-RTN.
+           MOVE "N" TO DupEOF.
+           MOVE "N" TO DupFoundSW.
+
+           OPEN INPUT DupFile.
+           READ DupFile
+               AT END MOVE "Y" TO DupEOF
+           END-READ.
+
+           PERFORM UNTIL DupEOF = "Y"
+               IF DupIDNum = IDNum
+                   MOVE "Y" TO DupFoundSW
+               END-IF
+               READ DupFile
+                   AT END MOVE "Y" TO DupEOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE DupFile.
+       CHECK-DUPLICATE-RTN-EXIT.
+           EXIT.
