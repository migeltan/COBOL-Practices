@@ -13,43 +13,72 @@
        DATA DIVISION.
        FILE SECTION.
 
+      *NUM-QUIZZES LEADS EVERY RECORD SO A TERM WITH A DIFFERENT NUMBER
+      *OF QUIZZES THAN 5 CAN STILL BE RUN THROUGH THIS REPORT WITHOUT A
+      *PROGRAM CHANGE - THE QUIZ TABLE BELOW RIDES ON IT.
        FD STUDENT
            LABEL RECORD IS STANDARD
+           RECORD IS VARYING IN SIZE FROM 33 TO 47 CHARACTERS
+               DEPENDING ON NUM-QUIZZES
            DATA RECORD IS INREC.
 
        01 INREC.
+           02 NUM-QUIZZES PIC 9.
            02 SNO PIC 9(5).
            02 SNA PIC X(25).
-           02 QUIZ OCCURS 5 TIMES PIC 99.
+           02 QUIZ PIC 99 OCCURS 1 TO 8 TIMES DEPENDING ON NUM-QUIZZES.
 
        FD OUTFILE
            LABEL RECORD IS OMITTED
            DATA RECORD IS OUTREC.
 
        01 OUTREC.
-           02 FILLER PIC X(80).
+           02 FILLER PIC X(120).
 
        WORKING-STORAGE SECTION.
 
        01 EOFSW       PIC 9 VALUE 0.
        01 PAGE-COUNT  PIC 9(2) VALUE 0.
+       01 WS-PAGE-NO  PIC 9(3) VALUE 0.
        01 REC-COUNT   PIC 9(3) VALUE 0.
 
-       01 WS-TOTAL    PIC 9(3) VALUE 0.
+       01 WS-TOTAL    PIC 9(4) VALUE 0.
        01 WS-AVE      PIC 99V99.
        01 I           PIC 9 VALUE 1.
-
-       01 PRT-TABLE.
-           02 PRT-SNO PIC 9(5).
-           02 PRT-SNA PIC X(25).
-           02 PRT-Q OCCURS 5 TIMES.
-              03 PRT-QUIZ PIC ZZ.
-           02 PRT-AVE PIC 99.99.
+       01 WS-QNUM-DISP PIC 9 VALUE 0.
+
+      *HOW MANY QUIZ COLUMNS THIS RUN CARRIES, TAKEN FROM THE FIRST
+      *RECORD'S NUM-QUIZZES AND HELD FOR THE WHOLE REPORT
+       01 WS-QUIZ-COUNT PIC 9 VALUE 5.
+
+      *QUIZZES ARE ASSUMED SCORED OUT OF 20 - 75% IS PASSING
+       01 WS-PASS-CUTOFF PIC 99V99 VALUE 15.00.
+       01 WS-PASS-COUNT  PIC 9(3) VALUE 0.
+       01 WS-FAIL-COUNT  PIC 9(3) VALUE 0.
+       01 WS-CLASS-TOTAL PIC 9(6)V99 VALUE 0.
+       01 WS-CLASS-AVE   PIC 99V99 VALUE 0.
+
+      *PER-QUIZ COLUMN TOTALS ACROSS THE WHOLE CLASS
+       01 QUIZ-COL-TOTAL.
+           02 QCT-ENTRY OCCURS 8 TIMES PIC 9(6) VALUE 0.
+
+       01 QUIZ-COL-AVE.
+           02 QCA-ENTRY OCCURS 8 TIMES PIC 99V99 VALUE 0.
+
+      *HIGH/LOW SCORER CALLOUT - SAME PATTERN AS FIN2'S H-WS/S-STN
+       01 WS-HIGH-AVE PIC 99V99 VALUE 0.
+       01 WS-HIGH-SNO PIC 9(5) VALUE 0.
+       01 WS-HIGH-SNA PIC X(25) VALUE SPACES.
+       01 WS-LOW-AVE  PIC 99V99 VALUE 99.99.
+       01 WS-LOW-SNO  PIC 9(5) VALUE 0.
+       01 WS-LOW-SNA  PIC X(25) VALUE SPACES.
 
        01 HEAD-1.
            02 FILLER PIC X(36) VALUE SPACES.
            02 FILLER PIC X(10) VALUE "puP".
-           02 FILLER PIC X(35) VALUE SPACES.
+           02 FILLER PIC X(26) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Page: ".
+           02 H-PAGE-NO PIC ZZ9.
 
        01 HEAD-2.
            02 FILLER PIC X(35) VALUE SPACES.
@@ -62,18 +91,10 @@
            02 FILLER PIC X(4) VALUE SPACES.
            02 FILLER PIC X(7) VALUE "Student".
            02 FILLER PIC X(17) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "Quiz".
-           02 FILLER PIC X(3) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "Quiz".
-           02 FILLER PIC X(3) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "Quiz".
-           02 FILLER PIC X(3) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "Quiz".
-           02 FILLER PIC X(3) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "Quiz".
+           02 SH-QUIZ-LBL OCCURS 8 TIMES PIC X(7) VALUE SPACES.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 FILLER PIC X(8) VALUE "Average".
-           02 FILLER PIC X(17) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Average".
+           02 FILLER PIC X(10) VALUE SPACES.
 
        01 SUBHEAD-2.
            02 FILLER PIC X(2) VALUE SPACES.
@@ -81,33 +102,66 @@
            02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "Name".
            02 FILLER PIC X(21) VALUE SPACES.
-           02 FILLER PIC X(2) VALUE "1".
-           02 FILLER PIC X(5) VALUE SPACES.
-           02 FILLER PIC X(2) VALUE "2".
-           02 FILLER PIC X(5) VALUE SPACES.
-           02 FILLER PIC X(2) VALUE "3".
-           02 FILLER PIC X(5) VALUE SPACES.
-           02 FILLER PIC X(2) VALUE "4".
-           02 FILLER PIC X(6) VALUE SPACES.
-           02 FILLER PIC X(2) VALUE "5".
-           02 FILLER PIC X(25) VALUE SPACES.
+           02 SH-QUIZ-NUM OCCURS 8 TIMES PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
 
        01 DETALYE.
            02 FILLER PIC X(2) VALUE SPACES.
            02 P-SNO PIC 9(5).
            02 FILLER PIC X(6) VALUE SPACES.
            02 P-SNA PIC X(25).
-           02 PRT-QX OCCURS 5 TIMES.
-              03 PRT-QV PIC ZZ.
+           02 PRT-QX OCCURS 8 TIMES.
+              03 PRT-QV PIC ZZ VALUE ZERO.
               03 FILLER PIC X(5).
            02 P-AVE PIC 99.99.
            02 FILLER PIC X(15) VALUE SPACES.
 
-      *01 TOTAL-LINE.
-      *    02 FILLER PIC X(2) VALUE SPACES.
-      *    02 FILLER PIC X(22) VALUE "Total Students Read :".
-      *    02 P-TOT PIC X(3).
-      *    02 FILLER PIC X(54) VALUE SPACES.
+       01 TOTAL-LINE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(22) VALUE "Total Students Read :".
+           02 P-TOT PIC ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "Class Average:".
+           02 P-CLASS-AVE PIC Z9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "Passed:".
+           02 P-PASS PIC ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "Failed:".
+           02 P-FAIL PIC ZZ9.
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 QUIZ-AVE-HEAD.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Per-Quiz Averages:".
+           02 FILLER PIC X(30) VALUE SPACES.
+
+       01 QUIZ-AVE-LINE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 QA-ENTRY OCCURS 8 TIMES.
+              03 QA-AVE PIC ZZ.ZZ.
+              03 FILLER PIC X(3).
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 HIGH-LINE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(17) VALUE "Highest Average:".
+           02 HL-HI-SNO PIC 9(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 HL-HI-SNA PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 HL-HI-AVE PIC Z9.99.
+           02 FILLER PIC X(5) VALUE SPACES.
+
+       01 LOW-LINE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(17) VALUE "Lowest Average:".
+           02 LL-LO-SNO PIC 9(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 LL-LO-SNA PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 LL-LO-AVE PIC Z9.99.
+           02 FILLER PIC X(5) VALUE SPACES.
 
        01 BLANK-LINE.
            02 FILLER PIC X(80) VALUE SPACES.
@@ -131,12 +185,26 @@
                GO TO INIT-DONE
            END-IF
 
+           MOVE NUM-QUIZZES TO WS-QUIZ-COUNT.
+           PERFORM BUILD-QUIZ-HEADERS-RTN.
            PERFORM HEADING-RTN.
 
        INIT-DONE.
            EXIT.
 
+      *BUILD THE "Quiz 1".."Quiz N" COLUMN CAPTIONS ONCE FOR THE RUN,
+      *LEAVING ANY SLOT PAST WS-QUIZ-COUNT BLANK
+       BUILD-QUIZ-HEADERS-RTN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QUIZ-COUNT
+               MOVE "Quiz" TO SH-QUIZ-LBL(I)
+               MOVE I TO WS-QNUM-DISP
+               MOVE WS-QNUM-DISP TO SH-QUIZ-NUM(I)
+           END-PERFORM.
+           EXIT.
+
        HEADING-RTN.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H-PAGE-NO.
            WRITE OUTREC FROM HEAD-1 AFTER PAGE.
            WRITE OUTREC FROM HEAD-2 AFTER 1.
            WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
@@ -150,14 +218,34 @@
 
            MOVE 0 TO WS-TOTAL.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QUIZ-COUNT
            MOVE QUIZ(I) TO PRT-QV(I)
            ADD QUIZ(I) TO WS-TOTAL
+           ADD QUIZ(I) TO QCT-ENTRY(I)
            END-PERFORM
 
 
-           COMPUTE WS-AVE = WS-TOTAL / 5.
+           COMPUTE WS-AVE = WS-TOTAL / WS-QUIZ-COUNT.
            MOVE WS-AVE TO P-AVE.
+           ADD WS-AVE TO WS-CLASS-TOTAL.
+
+           IF WS-AVE >= WS-PASS-CUTOFF
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF WS-AVE > WS-HIGH-AVE
+               MOVE WS-AVE TO WS-HIGH-AVE
+               MOVE SNO    TO WS-HIGH-SNO
+               MOVE SNA    TO WS-HIGH-SNA
+           END-IF
+
+           IF WS-AVE < WS-LOW-AVE
+               MOVE WS-AVE TO WS-LOW-AVE
+               MOVE SNO    TO WS-LOW-SNO
+               MOVE SNA    TO WS-LOW-SNA
+           END-IF
 
            WRITE OUTREC FROM DETALYE AFTER 1.
 
@@ -174,10 +262,40 @@
            EXIT.
 
        FINISH-RTN.
-      *    MOVE REC-COUNT TO P-TOT.
+           MOVE REC-COUNT TO P-TOT.
+
+           IF REC-COUNT > 0
+               COMPUTE WS-CLASS-AVE ROUNDED =
+                   WS-CLASS-TOTAL / REC-COUNT
+           END-IF.
+           MOVE WS-CLASS-AVE TO P-CLASS-AVE.
+           MOVE WS-PASS-COUNT TO P-PASS.
+           MOVE WS-FAIL-COUNT TO P-FAIL.
+
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           WRITE OUTREC FROM TOTAL-LINE AFTER 1.
+
+           IF REC-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QUIZ-COUNT
+                   COMPUTE QCA-ENTRY(I) ROUNDED =
+                       QCT-ENTRY(I) / REC-COUNT
+                   MOVE QCA-ENTRY(I) TO QA-AVE(I)
+               END-PERFORM
+           END-IF.
+
+           WRITE OUTREC FROM QUIZ-AVE-HEAD AFTER 2.
+           WRITE OUTREC FROM QUIZ-AVE-LINE AFTER 1.
+
+           MOVE WS-HIGH-SNO TO HL-HI-SNO.
+           MOVE WS-HIGH-SNA TO HL-HI-SNA.
+           MOVE WS-HIGH-AVE TO HL-HI-AVE.
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           WRITE OUTREC FROM HIGH-LINE AFTER 1.
 
-      *    WRITE OUTREC FROM BLANK-LINE AFTER 2.
-      *    WRITE OUTREC FROM TOTAL-LINE AFTER 1.
+           MOVE WS-LOW-SNO TO LL-LO-SNO.
+           MOVE WS-LOW-SNA TO LL-LO-SNA.
+           MOVE WS-LOW-AVE TO LL-LO-AVE.
+           WRITE OUTREC FROM LOW-LINE AFTER 1.
 
            CLOSE STUDENT OUTFILE.
            DISPLAY "REPORT COMPLETE.".
