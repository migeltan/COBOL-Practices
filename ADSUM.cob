@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADSUM.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. VALENZUELA CITY.
+      *DATE-WRITTEN. MARCH 11, 2026.
+      *DATE-COMPILED. MARCH 11, 2026.
+      *SECURITY. FOR BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. PER-SECTION AVERAGE AND PASS/FAIL SUMMARY FOR OUTAD.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "OUTAD.TXT".
+           SELECT OUTFILE ASSIGN TO "ADSUMRPT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 SSNO PIC 9(5).
+           02 SNA PIC X(25).
+           02 SCOURSE PIC 9.
+           02 SCOURSENAME PIC X(10).
+           02 SYS PIC X(5).
+           02 SSTYPE PIC 9.
+           02 SMIDTERM PIC 9V99.
+           02 SFINALS PIC 9V99.
+           02 SAVERAGE PIC 9V99.
+           02 SREMARKSS PIC X(6).
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+
+      *SECTION TABLE - GROUPS RECORDS BY YEAR-SECTION
+       01 SECTION-TABLE.
+           05 SECTION-ENTRY OCCURS 50 TIMES.
+               10 ST-SYS PIC X(5).
+               10 ST-COUNT PIC 9(3) VALUE 0.
+               10 ST-TOTAL-AVE PIC 9(5)V99 VALUE 0.
+               10 ST-PASS PIC 9(3) VALUE 0.
+               10 ST-FAIL PIC 9(3) VALUE 0.
+
+       01 SECTION-COUNT PIC 99 VALUE 0.
+       01 I PIC 99 VALUE 0.
+       01 FOUND-SW PIC 9 VALUE 0.
+       01 WS-SECTAVE PIC 9.99.
+
+       01 HEAD-1.
+           02 FILLER PIC X(36) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "PUP".
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(25) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "Section Summary Report".
+           02 FILLER PIC X(25) VALUE SPACES.
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Y&S".
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Average".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Passed".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Failed".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-SYS PIC X(5).
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 P-AVE PIC 9.99.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 P-PASS PIC ZZ9.
+           02 FILLER PIC X(9) VALUE SPACES.
+           02 P-FAIL PIC ZZ9.
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF.
+       INIT-RTN-END.
+
+       PROCESS-RTN.
+           PERFORM FIND-SECTION-ENTRY.
+
+           ADD 1 TO ST-COUNT(I).
+           ADD SAVERAGE TO ST-TOTAL-AVE(I).
+
+           IF SAVERAGE IS GREATER THAN 3.00
+               ADD 1 TO ST-FAIL(I)
+           ELSE
+               ADD 1 TO ST-PASS(I)
+           END-IF.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+      *locate this YEAR-SECTION in the table, adding a new entry if unseen
+       FIND-SECTION-ENTRY.
+           MOVE 0 TO FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > SECTION-COUNT OR FOUND-SW = 1
+               IF ST-SYS(I) = SYS
+                   MOVE 1 TO FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO SECTION-COUNT
+               MOVE SECTION-COUNT TO I
+               MOVE SYS TO ST-SYS(I)
+           END-IF.
+
+       FINISH-RTN.
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+           WRITE OUTREC FROM BLANK-LINE AFTER 1.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SECTION-COUNT
+               COMPUTE WS-SECTAVE = ST-TOTAL-AVE(I) / ST-COUNT(I)
+               MOVE ST-SYS(I) TO P-SYS
+               MOVE WS-SECTAVE TO P-AVE
+               MOVE ST-PASS(I) TO P-PASS
+               MOVE ST-FAIL(I) TO P-FAIL
+               WRITE OUTREC FROM DETALYE AFTER 1
+           END-PERFORM.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "SECTION SUMMARY REPORT COMPLETE.".
