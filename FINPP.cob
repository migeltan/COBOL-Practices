@@ -14,6 +14,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO "TAN.TXT".
+           SELECT DUPFILE ASSIGN TO "TAN.TXT".
+           SELECT RETAKEFILE ASSIGN TO "FINPPRTK.TXT"
+               FILE STATUS IS WS-RTK-FS.
+      *optional university master file; falls back to the 5 hardcoded
+      *universities below if it is not present
+           SELECT UNIMASTFILE ASSIGN TO "UNIMAST.TXT"
+               FILE STATUS IS WS-UNI-FS.
+      *shared run-control log appended once per run by every program
+      *that posts new records with OPEN EXTEND
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,14 +36,44 @@
            05 SUNINAME PIC X(5).
            05 SCNAME PIC X(5).
            05 SREMARKS PIC X(6).
+           05 SRAVERAGE PIC 9(2)V99.
 
        01 DATABASE.
            02 FILLER PIC X(80).
 
+       FD DUPFILE.
+       01 DUP-REC.
+           05 DSENUM PIC 9(11).
+           05 DSENAM PIC X(25).
+           05 DSDOB PIC X(20).
+           05 DSUNINAME PIC X(5).
+           05 DSCNAME PIC X(5).
+           05 DSREMARKS PIC X(6).
+           05 DSRAVERAGE PIC 9(2)V99.
+
+       FD RETAKEFILE.
+       01 RTK-REC.
+           05 RTK-R-ENO PIC 9(10).
+           05 RTK-R-CNT PIC 99.
+
+       FD UNIMASTFILE.
+       01 UNI-MAST-REC.
+           05 UM-NAME PIC X(5).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC.
+           05 RL-PROGRAM PIC X(8).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-COUNT PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 ENO PIC 9(10) VALUE ZERO.
        01 ENAM PIC X(25) VALUE SPACES.
        01 DOB PIC X(20) VALUE SPACES.
+       01 DOB-MM-N PIC 99 VALUE 0.
+       01 DOB-DD-N PIC 99 VALUE 0.
+       01 DOB-YYYY-N PIC 9(4) VALUE 0.
        01 UNC PIC 9 VALUE ZERO.
        01 UNINAME PIC X(5) VALUE SPACES.
        01 CC PIC 9 VALUE ZERO.
@@ -47,20 +87,87 @@
        01 TOTPASSED PIC 99 VALUE ZERO.
        01 TOTFAILED PIC 99 VALUE ZERO.
 
+       01 DUP-EOFSW PIC 9 VALUE 0.
+       01 DUP-FOUND-SW PIC 9 VALUE 0.
+
+      *UNIVERSITY TABLE - TABLE HANDLING
+       01 UNI-TABLE.
+           05 UNI-ENTRY OCCURS 5 TIMES.
+               10 UNI-NAME PIC X(5).
+
+       01 UNI-COUNT PIC 9 VALUE 0.
+       01 WS-UNI-FS PIC XX VALUE SPACES.
+       01 UNI-EOF-SW PIC 9 VALUE 0.
+       01 I PIC 9(3) VALUE ZERO.
+
+      *RETAKE HISTORY - HOW MANY TIMES EACH ENO HAS TAKEN THE EXAM
+       01 WS-RTK-FS PIC XX VALUE SPACES.
+       01 RETAKE-TABLE.
+           05 RETAKE-ENTRY OCCURS 500 TIMES.
+               10 RTK-ENO PIC 9(10).
+               10 RTK-CNT PIC 99 VALUE 0.
+
+       01 RETAKE-COUNT PIC 9(3) VALUE 0.
+       01 RTK-FOUND-SW PIC 9 VALUE 0.
+       01 RTK-EOFSW PIC 9 VALUE 0.
+
+      *run-control log counter
+       01 WS-RL-REC-COUNT PIC 9(5) VALUE 0.
+
        SCREEN SECTION.
        01 SCRE.
            02 BLANK SCREEN.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM LOAD-UNI-RTN THRU LOAD-UNI-RTN-END.
+           PERFORM LOAD-RETAKES-RTN.
            OPEN EXTEND OUTFILE.
            PERFORM PROCESS-RECORDS UNTIL EOFSW = 1.
            CLOSE OUTFILE.
+           PERFORM SAVE-RETAKES-RTN.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
+      *LOAD THE UNIVERSITY TABLE FROM THE MASTER FILE, IF ONE EXISTS
+       LOAD-UNI-RTN.
+           MOVE 0 TO UNI-COUNT.
+           OPEN INPUT UNIMASTFILE.
+
+           IF WS-UNI-FS NOT = '00'
+               PERFORM LOAD-DEFAULT-UNI-RTN
+               GO TO LOAD-UNI-RTN-END
+           END-IF.
+
+           MOVE 0 TO UNI-EOF-SW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL UNI-EOF-SW = 1 OR I > 5
+               READ UNIMASTFILE
+                   AT END MOVE 1 TO UNI-EOF-SW
+               END-READ
+
+               IF UNI-EOF-SW = 0
+                   ADD 1 TO UNI-COUNT
+                   MOVE UM-NAME TO UNI-NAME(UNI-COUNT)
+               END-IF
+           END-PERFORM.
+
+           CLOSE UNIMASTFILE.
+       LOAD-UNI-RTN-END.
+
+      *NO MASTER FILE ON HAND - FALL BACK TO THE ORIGINAL 5 UNIVERSITIES
+       LOAD-DEFAULT-UNI-RTN.
+           MOVE 5 TO UNI-COUNT.
+           MOVE 'UP' TO UNI-NAME(1).
+           MOVE 'PUP' TO UNI-NAME(2).
+           MOVE 'DLSU' TO UNI-NAME(3).
+           MOVE 'ADMU' TO UNI-NAME(4).
+           MOVE 'MAPUA' TO UNI-NAME(5).
+
        PROCESS-RECORDS.
            PERFORM DISPLAY-HEADER.
            PERFORM ACCEPT-RTN THRU ACCEPT-RTN-END.
+           PERFORM DOB-RTN THRU DOB-RTN-END.
            PERFORM UNI-RTN THRU UNI-RTN-END.
            PERFORM CC-RTN THRU CC-RTN-END.
            PERFORM TOTAL-RTN THRU TOTAL-RTN-END.
@@ -86,41 +193,43 @@
 
            DISPLAY 'Examinee Name: ' LINE 8 COLUMN 10.
            ACCEPT ENAM LINE 8 COLUMN 55.
+       ACCEPT-RTN-END.
 
+      *parse on the "/" delimiters instead of fixed columns so a
+      *non-zero-padded date (e.g. 1/5/1990) is accepted too; UNSTRING
+      *into a numeric receiving field right-justifies and zero-fills
+      *the same way a MOVE to a numeric field does
+       DOB-RTN.
            DISPLAY 'Date of Birth (M/D/Y): ' LINE 9 COLUMN 10.
            ACCEPT DOB LINE 9 COLUMN 55.
-       ACCEPT-RTN-END.
-
-       UNI-RTN.
-           DISPLAY 'University Code (1-5): ' LINE 10 COLUMN 10.
-           ACCEPT UNC LINE 10 COLUMN 55.
-           IF UNC = 1
-           MOVE 1 TO UNC
-           MOVE 'UP' TO UNINAME
-
-           ELSE IF UNC = 2
-           MOVE 2 TO UNC
-           MOVE 'PUP' TO UNINAME
 
-           ELSE IF UNC = 3
-           MOVE 3 TO UNC
-           MOVE 'DLSU' TO UNINAME
+           MOVE 0 TO DOB-MM-N DOB-DD-N DOB-YYYY-N.
+           UNSTRING DOB DELIMITED BY '/'
+               INTO DOB-MM-N DOB-DD-N DOB-YYYY-N
+           END-UNSTRING.
 
-           ELSE IF UNC = 4
-           MOVE 4 TO UNC
-           MOVE 'ADMU' TO UNINAME
+           IF DOB-MM-N < 1 OR DOB-MM-N > 12
+              OR DOB-DD-N < 1 OR DOB-DD-N > 31
+              OR DOB-YYYY-N = 0
+               DISPLAY 'Use M/D/Y format!' LINE 9 COLUMN 32
+               GO TO DOB-RTN
+           END-IF.
+       DOB-RTN-END.
 
-           ELSE IF UNC = 5
-           MOVE 5 TO UNC
-           MOVE 'MAPUA' TO UNINAME
+       UNI-RTN.
+           DISPLAY 'University Code (1-' UNI-COUNT '): '
+               LINE 10 COLUMN 10.
+           ACCEPT UNC LINE 10 COLUMN 55.
+           IF UNC IS GREATER THAN UNI-COUNT OR UNC IS LESS THAN 1
+               DISPLAY '1-' UNI-COUNT ' only!' LINE 10 COLUMN 32
+               GO TO UNI-RTN
+           END-IF.
 
-           ELSE IF UNC IS GREATER THAN 5 OR UNC IS LESS THAN 1
-           DISPLAY '1-5 only!' LINE 10 COLUMN 32
-           GO TO UNI-RTN.
+      *GET NAME FROM TABLE
+           MOVE UNI-NAME(UNC) TO UNINAME.
 
            DISPLAY 'University Name: ' LINE 11 COLUMN 10.
            DISPLAY UNINAME LINE 11 COLUMN 55.
-
        UNI-RTN-END.
 
        CC-RTN.
@@ -195,14 +304,104 @@
        REMARKS-RTN-END.
 
 
+      *an ENO already on file is a retake, not a rejected duplicate -
+      *logged through the same retake-count path as a first attempt
        WRITE-FILE.
-           MOVE ENO TO SENUM.
-           MOVE ENAM TO SENAM.
-           MOVE DOB TO SDOB.
-           MOVE UNINAME TO SUNINAME.
-           MOVE CNAME TO SCNAME.
-           MOVE REMARKSS TO SREMARKS.
-           WRITE PRINT-REC.
+           PERFORM CHECK-DUPLICATE-ENO.
+
+           MOVE ENO TO SENUM
+           MOVE ENAM TO SENAM
+           MOVE DOB TO SDOB
+           MOVE UNINAME TO SUNINAME
+           MOVE CNAME TO SCNAME
+           MOVE REMARKSS TO SREMARKS
+           MOVE RAVERAGE TO SRAVERAGE
+           WRITE PRINT-REC
+           ADD 1 TO WS-RL-REC-COUNT
+           PERFORM FIND-RETAKE-ENTRY
+           ADD 1 TO RTK-CNT(I)
+
+           IF DUP-FOUND-SW = 1
+               DISPLAY 'Examinee already on file - logged as a retake.'
+                   LINE 17 COLUMN 10
+           END-IF.
+
+           DISPLAY 'Attempt No.: ' LINE 18 COLUMN 10.
+           DISPLAY RTK-CNT(I) LINE 18 COLUMN 24.
+
+      *check TAN.TXT for this ENO before the WRITE above runs
+       CHECK-DUPLICATE-ENO.
+           MOVE 0 TO DUP-EOFSW.
+           MOVE 0 TO DUP-FOUND-SW.
+
+           OPEN INPUT DUPFILE.
+           READ DUPFILE
+               AT END MOVE 1 TO DUP-EOFSW
+           END-READ.
+
+           PERFORM UNTIL DUP-EOFSW = 1
+               IF DSENUM = ENO
+                   MOVE 1 TO DUP-FOUND-SW
+               END-IF
+               READ DUPFILE
+                   AT END MOVE 1 TO DUP-EOFSW
+               END-READ
+           END-PERFORM.
+
+           CLOSE DUPFILE.
+
+      *locate this ENO in the retake table, adding a new entry if unseen
+       FIND-RETAKE-ENTRY.
+           MOVE 0 TO RTK-FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > RETAKE-COUNT OR RTK-FOUND-SW = 1
+               IF RTK-ENO(I) = ENO
+                   MOVE 1 TO RTK-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF RTK-FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO RETAKE-COUNT
+               MOVE RETAKE-COUNT TO I
+               MOVE ENO TO RTK-ENO(I)
+           END-IF.
+
+      *bring the retake history forward from the previous run, if any
+       LOAD-RETAKES-RTN.
+           MOVE 0 TO RETAKE-COUNT.
+           OPEN INPUT RETAKEFILE.
+           IF WS-RTK-FS NOT = '00'
+               GO TO LOAD-RETAKES-RTN-END
+           END-IF.
+
+           MOVE 0 TO RTK-EOFSW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL RTK-EOFSW = 1 OR I > 500
+               READ RETAKEFILE
+                   AT END MOVE 1 TO RTK-EOFSW
+               END-READ
+               IF RTK-EOFSW = 0
+                   ADD 1 TO RETAKE-COUNT
+                   MOVE RTK-R-ENO TO RTK-ENO(RETAKE-COUNT)
+                   MOVE RTK-R-CNT TO RTK-CNT(RETAKE-COUNT)
+               END-IF
+           END-PERFORM.
+       LOAD-RETAKES-RTN-END.
+           CLOSE RETAKEFILE.
+
+      *persist the retake history for the next run
+       SAVE-RETAKES-RTN.
+           OPEN OUTPUT RETAKEFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RETAKE-COUNT
+               MOVE RTK-ENO(I) TO RTK-R-ENO
+               MOVE RTK-CNT(I) TO RTK-R-CNT
+               WRITE RTK-REC
+           END-PERFORM.
+           CLOSE RETAKEFILE.
 
        CONTINUE-RTN.
            DISPLAY 'Input Another Record? (Y/N): ' LINE 18 COLUMN 26.
@@ -226,3 +425,13 @@
            DISPLAY 'Total No. of Failed: ' LINE 22 COLUMN 10.
            DISPLAY TOTFAILED LINE 22 COLUMN 37.
            DISPLAY ' ' LINE 23 COLUMN 37.
+
+      *append one audit entry to the shared run-control log
+       LOG-RUN-RTN.
+           MOVE "FINPP" TO RL-PROGRAM.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE WS-RL-REC-COUNT TO RL-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOGFILE.
