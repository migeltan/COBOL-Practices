@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINYRCMP.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. PUP STA. MESA.
+      *DATE-WRITTEN. MARCH 12, 2026.
+      *DATE-COMPILED. MARCH 12, 2026.
+      *SECURITY. BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. YEAR-OVER-YEAR STORM COMPARISON FROM TAN1.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "TAN1.TXT".
+           SELECT OUTFILE ASSIGN TO "YRCMPRPT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 P-NOS PIC X(20).
+           02 P-WS PIC 9(3).
+           02 P-TOS PIC X(20).
+           02 P-CRF PIC X(6).
+           02 P-AFA PIC X(10).
+           02 P-MON PIC X(12).
+           02 P-YEAR PIC 9(4).
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+
+      *YEAR TABLE - ONE ENTRY PER DISTINCT YEAR SEEN ON TAN1.TXT
+       01 YEAR-TABLE.
+           05 YEAR-ENTRY OCCURS 50 TIMES.
+               10 YT-YEAR PIC 9(4).
+               10 YT-STORM-COUNT PIC 9(3) VALUE 0.
+               10 YT-MAX-WS PIC 9(3) VALUE 0.
+               10 YT-MAX-STORM PIC X(20) VALUE SPACES.
+
+       01 YEAR-COUNT PIC 99 VALUE 0.
+       01 I PIC 99 VALUE 0.
+       01 FOUND-SW PIC 9 VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(36) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "PAG-ASA".
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(40) VALUE "Multi-Year Storm Comparison".
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Year".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "No. Storms".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(13) VALUE "Strongest WS".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(14) VALUE "Strongest Name".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-YR PIC 9(4).
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 P-CNT PIC ZZ9.
+           02 FILLER PIC X(9) VALUE SPACES.
+           02 P-MWS PIC ZZ9.
+           02 FILLER PIC X(11) VALUE SPACES.
+           02 P-MNAME PIC X(20).
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF.
+       INIT-RTN-END.
+
+       PROCESS-RTN.
+           PERFORM FIND-YEAR-ENTRY.
+
+           ADD 1 TO YT-STORM-COUNT(I).
+
+           IF P-WS > YT-MAX-WS(I)
+               MOVE P-WS TO YT-MAX-WS(I)
+               MOVE P-NOS TO YT-MAX-STORM(I)
+           END-IF.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+      *locate this YEAR in the table, adding a new entry if unseen
+       FIND-YEAR-ENTRY.
+           MOVE 0 TO FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > YEAR-COUNT OR FOUND-SW = 1
+               IF YT-YEAR(I) = P-YEAR
+                   MOVE 1 TO FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO YEAR-COUNT
+               MOVE YEAR-COUNT TO I
+               MOVE P-YEAR TO YT-YEAR(I)
+           END-IF.
+
+       FINISH-RTN.
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+           WRITE OUTREC FROM BLANK-LINE AFTER 1.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > YEAR-COUNT
+               MOVE YT-YEAR(I) TO P-YR
+               MOVE YT-STORM-COUNT(I) TO P-CNT
+               MOVE YT-MAX-WS(I) TO P-MWS
+               MOVE YT-MAX-STORM(I) TO P-MNAME
+               WRITE OUTREC FROM DETALYE AFTER 1
+           END-PERFORM.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "YEAR COMPARISON REPORT COMPLETE.".
