@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWPRE.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. VALENZUELA CITY.
+      *DATE-WRITTEN. MARCH 14, 2026.
+      *DATE-COMPILED. MARCH 14, 2026.
+      *REMARKS. VALIDATES AND SORTS TRANSV.TXT BY ACCOUNT NUMBER AHEAD
+      *OF THE HW1 (HWENHA.COB) ACCOUNT REPORT RUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE   ASSIGN TO 'TRANSV.txt'.
+           SELECT REJFILE  ASSIGN TO 'TRANSVREJ.TXT'.
+           SELECT WORKFILE ASSIGN TO 'TRANSVOK.TXT'.
+           SELECT SORTFILE ASSIGN TO 'SRTWK2'.
+           SELECT OUTFILE  ASSIGN TO 'TRANSV.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 ANO  PIC X(10).
+           02 ANA  PIC X(25).
+           02 TC   PIC X.
+           02 TAMT PIC 9(7)V99.
+           02 BRC  PIC X(3).
+
+       FD  REJFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS REJREC.
+
+       01  REJREC.
+           02 R-ANO    PIC X(10).
+           02 R-ANA    PIC X(25).
+           02 R-TC     PIC X.
+           02 R-TAMT   PIC 9(7)V99.
+           02 R-BRC    PIC X(3).
+           02 R-REASON PIC X(20).
+
+       FD  WORKFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS WORKREC.
+
+       01  WORKREC.
+           02 W-ANO  PIC X(10).
+           02 W-ANA  PIC X(25).
+           02 W-TC   PIC X.
+           02 W-TAMT PIC 9(7)V99.
+           02 W-BRC  PIC X(3).
+
+       SD  SORTFILE
+           DATA RECORD IS SORT-REC.
+
+       01  SORT-REC.
+           02 SRT-ANO  PIC X(10).
+           02 SRT-ANA  PIC X(25).
+           02 SRT-TC   PIC X.
+           02 SRT-TAMT PIC 9(7)V99.
+           02 SRT-BRC  PIC X(3).
+
+       FD  OUTFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 O-ANO  PIC X(10).
+           02 O-ANA  PIC X(25).
+           02 O-TC   PIC X.
+           02 O-TAMT PIC 9(7)V99.
+           02 O-BRC  PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+       01  EOFSW PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM VALIDATE-RTN THRU VALIDATE-RTN-END.
+           PERFORM SORT-RTN.
+           STOP RUN.
+
+      *SEPARATE GOOD TRANSACTIONS FROM BAD TC VALUES
+       VALIDATE-RTN.
+           OPEN INPUT INFILE, OUTPUT REJFILE, OUTPUT WORKFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           PERFORM UNTIL EOFSW = 1
+               IF TC = 'D' OR TC = 'W'
+                   MOVE ANO  TO W-ANO
+                   MOVE ANA  TO W-ANA
+                   MOVE TC   TO W-TC
+                   MOVE TAMT TO W-TAMT
+                   MOVE BRC  TO W-BRC
+                   WRITE WORKREC
+               ELSE
+                   MOVE ANO  TO R-ANO
+                   MOVE ANA  TO R-ANA
+                   MOVE TC   TO R-TC
+                   MOVE TAMT TO R-TAMT
+                   MOVE BRC  TO R-BRC
+                   MOVE 'INVALID TC VALUE' TO R-REASON
+                   WRITE REJREC
+               END-IF
+
+               READ INFILE
+                   AT END MOVE 1 TO EOFSW
+               END-READ
+           END-PERFORM.
+
+           CLOSE INFILE, REJFILE, WORKFILE.
+       VALIDATE-RTN-END.
+
+      *SORT THE VALIDATED TRANSACTIONS BY BRANCH, THEN ACCOUNT NUMBER,
+      *SO HW1 (HWENHA.COB) CAN CONSOLIDATE ALL BRANCHES IN ONE RUN
+       SORT-RTN.
+           SORT SORTFILE ON ASCENDING KEY SRT-BRC
+                          ON ASCENDING KEY SRT-ANO
+               USING WORKFILE
+               GIVING OUTFILE.
+
+           DISPLAY 'PRESORT COMPLETE.'.
