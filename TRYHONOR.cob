@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRYHONOR.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. PUP, STA. MESA.
+      *DATE-WRITTEN. MARCH 16, 2026.
+      *DATE-COMPILED. MARCH 16, 2026.
+      *SECURITY. BSIT 2-4 AND DR. ALETA FABREGAS.
+      *REMARKS. EXTRACTS EVERY TEST1.TXT ENTRY IN THE SUMMA/MAGNA/
+      *CUM LAUDE HONORS BAND INTO ITS OWN HONOR ROLL FILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "TEST1.TXT".
+           SELECT OUTFILE ASSIGN TO "HONORROL.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 I-SNA PIC X(35).
+           02 I-SNO PIC 9(5).
+           02 I-CNA PIC X(4).
+           02 I-UNA PIC X(10).
+           02 I-AVE PIC 9(2)V99.
+           02 I-REM PIC X(6).
+           02 I-HONORS PIC X(16).
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+       01 HONOR-COUNT PIC 9(3) VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "Dean's Lister / Honors Roll".
+           02 FILLER PIC X(22) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Student".
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "University".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Average".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(16) VALUE "Honors".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 D-SNO PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 D-SNA PIC X(30).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 D-UNA PIC X(10).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 D-AVE PIC Z9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 D-HONORS PIC X(16).
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       01 TOTAL-LINE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(25) VALUE "Total on the Honor Roll: ".
+           02 T-COUNT PIC ZZ9.
+           02 FILLER PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM PROCESS-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE."
+               GO TO INIT-RTN-END
+           END-IF
+
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+       INIT-RTN-END.
+           EXIT.
+
+       PROCESS-RTN.
+           IF I-HONORS = "Summa Cum Laude" OR
+              I-HONORS = "Magna Cum Laude" OR
+              I-HONORS = "Cum Laude"
+               MOVE I-SNO TO D-SNO
+               MOVE I-SNA TO D-SNA
+               MOVE I-UNA TO D-UNA
+               MOVE I-AVE TO D-AVE
+               MOVE I-HONORS TO D-HONORS
+               WRITE OUTREC FROM DETALYE AFTER 1
+               ADD 1 TO HONOR-COUNT
+           END-IF
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+       FINISH-RTN.
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           MOVE HONOR-COUNT TO T-COUNT.
+           WRITE OUTREC FROM TOTAL-LINE AFTER 1.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "HONOR ROLL EXTRACT COMPLETE.".
