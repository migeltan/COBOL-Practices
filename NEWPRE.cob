@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEWPRE.
+      *AUTHOR. GRP12.
+      *INSTALLATION. PUP MANILA.
+      *DATE-WRITTEN. MARCH 14, 2026.
+      *DATE-COMPILED. MARCH 14, 2026.
+      *REMARKS. VALIDATES AND SORTS TRANS.TXT BY ACCOUNT NUMBER AHEAD
+      *OF THE SW2 (NEW.COB) ACCOUNT REPORT RUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE   ASSIGN TO 'TRANS.txt'.
+           SELECT REJFILE  ASSIGN TO 'TRANSREJ.TXT'.
+           SELECT WORKFILE ASSIGN TO 'TRANSOK.TXT'.
+           SELECT SORTFILE ASSIGN TO 'SRTWK1'.
+           SELECT OUTFILE  ASSIGN TO 'TRANS.txt'.
+           SELECT CHKFILE  ASSIGN TO 'NEWCHK.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 ANO  PIC X(10).
+           02 ANA  PIC X(25).
+           02 TC   PIC X.
+           02 TAMT PIC 9(7)V99.
+
+       FD  REJFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS REJREC.
+
+       01  REJREC.
+           02 R-ANO    PIC X(10).
+           02 R-ANA    PIC X(25).
+           02 R-TC     PIC X.
+           02 R-TAMT   PIC 9(7)V99.
+           02 R-REASON PIC X(20).
+
+       FD  WORKFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS WORKREC.
+
+       01  WORKREC.
+           02 W-ANO  PIC X(10).
+           02 W-ANA  PIC X(25).
+           02 W-TC   PIC X.
+           02 W-TAMT PIC 9(7)V99.
+
+       SD  SORTFILE
+           DATA RECORD IS SORT-REC.
+
+       01  SORT-REC.
+           02 SRT-ANO  PIC X(10).
+           02 SRT-ANA  PIC X(25).
+           02 SRT-TC   PIC X.
+           02 SRT-TAMT PIC 9(7)V99.
+
+       FD  OUTFILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 O-ANO  PIC X(10).
+           02 O-ANA  PIC X(25).
+           02 O-TC   PIC X.
+           02 O-TAMT PIC 9(7)V99.
+
+      *NEW.COB'S RESTART CHECKPOINT IS A COUNT OF RECORDS ALREADY
+      *POSTED IN TRANS.TXT'S OLD ORDER - RESORTING TRANS.TXT HERE
+      *MAKES THAT COUNT MEANINGLESS, SO SORT-RTN CLEARS IT BELOW.
+       FD  CHKFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHK-REC.
+
+       01  CHK-REC.
+           02 CHK-COUNT PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  EOFSW PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM VALIDATE-RTN THRU VALIDATE-RTN-END.
+           PERFORM SORT-RTN.
+           STOP RUN.
+
+      *SEPARATE GOOD TRANSACTIONS FROM BAD TC VALUES
+       VALIDATE-RTN.
+           OPEN INPUT INFILE, OUTPUT REJFILE, OUTPUT WORKFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           PERFORM UNTIL EOFSW = 1
+               IF TC = 'D' OR TC = 'W'
+                   MOVE ANO  TO W-ANO
+                   MOVE ANA  TO W-ANA
+                   MOVE TC   TO W-TC
+                   MOVE TAMT TO W-TAMT
+                   WRITE WORKREC
+               ELSE
+                   MOVE ANO  TO R-ANO
+                   MOVE ANA  TO R-ANA
+                   MOVE TC   TO R-TC
+                   MOVE TAMT TO R-TAMT
+                   MOVE 'INVALID TC VALUE' TO R-REASON
+                   WRITE REJREC
+               END-IF
+
+               READ INFILE
+                   AT END MOVE 1 TO EOFSW
+               END-READ
+           END-PERFORM.
+
+           CLOSE INFILE, REJFILE, WORKFILE.
+       VALIDATE-RTN-END.
+
+      *SORT THE VALIDATED TRANSACTIONS BY ACCOUNT NUMBER
+       SORT-RTN.
+           SORT SORTFILE ON ASCENDING KEY SRT-ANO
+               USING WORKFILE
+               GIVING OUTFILE.
+
+           PERFORM CLEAR-CHECKPOINT-RTN.
+
+           DISPLAY 'PRESORT COMPLETE.'.
+
+      *TRANS.TXT'S RECORD ORDER JUST CHANGED, SO ANY RESTART
+      *CHECKPOINT NEW.COB LEFT BEHIND NO LONGER LINES UP WITH THE
+      *RIGHT RECORDS - FORCE THE NEXT NEW.COB RUN TO START CLEAN.
+       CLEAR-CHECKPOINT-RTN.
+           OPEN OUTPUT CHKFILE.
+           MOVE 0 TO CHK-COUNT.
+           WRITE CHK-REC.
+           CLOSE CHKFILE.
