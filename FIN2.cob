@@ -15,6 +15,11 @@
        FILE-CONTROL.
 
            SELECT OUTFILE ASSIGN TO "TAN1.TXT".
+           SELECT CTLFILE ASSIGN TO "FIN2CTL.TXT"
+               FILE STATUS IS WS-CTL-FS.
+      *shared run-control log appended once per run by every program
+      *that posts new records with OPEN EXTEND
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT".
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,18 +27,41 @@
        FD OUTFILE.
        01 PRINT-REC.
            05 P-NOS PIC X(20).
-      *    05 P-WS PIC 9(3).
+           05 P-WS PIC 9(3).
            05 P-TOS PIC X(20).
            05 P-CRF PIC X(6).
            05 P-AFA PIC X(10).
            05 P-MON PIC X(12).
+           05 P-YEAR PIC 9(4).
 
        01 DATABASE.
            05 FILLER PIC X(80).
 
+      *season-spanning totals carried forward between runs
+       FD CTLFILE.
+       01 CTL-REC.
+           05 CTL-HWS PIC 9(3).
+           05 CTL-STN PIC X(20).
+           05 CTL-LZC PIC 99.
+           05 CTL-VSC PIC 99.
+           05 CTL-MDC PIC 99.
+           05 CTL-MC OCCURS 12 TIMES PIC 99.
+           05 CTL-MR OCCURS 12 TIMES.
+               10 CTL-MR-LZC PIC 9(3).
+               10 CTL-MR-VSC PIC 9(3).
+               10 CTL-MR-MDC PIC 9(3).
+
+       FD RUNLOGFILE.
+       01 RUNLOG-REC.
+           05 RL-PROGRAM PIC X(8).
+           05 RL-DATE PIC 9(6).
+           05 RL-TIME PIC 9(8).
+           05 RL-COUNT PIC 9(5).
+
        WORKING-STORAGE SECTION.
       *COMMON fields
        01 NOS PIC X(20) VALUE SPACES.
+       01 NOS-UC PIC X(20) VALUE SPACES.
        01 WS PIC 9(3) VALUE ZERO.
        01 TOS PIC X(20) VALUE SPACES.
        01 CRF PIC X(6) VALUE SPACES.
@@ -42,6 +70,7 @@
        01 MON PIC 9(2) VALUE ZERO.
        01 NMON PIC X(12) VALUE SPACES.
        01 CON PIC X VALUE SPACES.
+       01 YEAR PIC 9(4) VALUE ZERO.
 
       *tracking highest ws, sname, hp
        01 H-WS PIC 9(3) VALUE ZERO.
@@ -50,6 +79,13 @@
 
        01 EOFSW PIC 9 VALUE ZERO.
 
+      *season control file status and open switch
+       01 WS-CTL-FS PIC XX VALUE SPACES.
+       01 CTL-OPEN-SW PIC 9 VALUE 0.
+
+      *run-control log counters
+       01 WS-RL-REC-COUNT PIC 9(5) VALUE 0.
+
       *counts LVM, and most flooded
        01 LZC PIC 99 VALUE ZERO.
        01 VSC PIC 99 VALUE ZERO.
@@ -64,6 +100,58 @@
        01 MONNAME PIC X(12) VALUE SPACES.
        01 I PIC 99 VALUE ZERO.
 
+      *month-by-region cross-tab, populated alongside LZC/VSC/MDC above
+       01 MONTH-REGION-TABLE.
+           05 MR-ENTRY OCCURS 12 TIMES.
+               10 MR-LZC PIC 9(3) VALUE ZERO.
+               10 MR-VSC PIC 9(3) VALUE ZERO.
+               10 MR-MDC PIC 9(3) VALUE ZERO.
+       01 XTAB-LINE PIC 99 VALUE ZERO.
+
+      *official PAGASA local names for the current season
+       01 PAGASA-NAMES-INIT.
+           05 FILLER PIC X(20) VALUE 'AURING'.
+           05 FILLER PIC X(20) VALUE 'BISING'.
+           05 FILLER PIC X(20) VALUE 'CRISING'.
+           05 FILLER PIC X(20) VALUE 'DANTE'.
+           05 FILLER PIC X(20) VALUE 'EMONG'.
+           05 FILLER PIC X(20) VALUE 'FABIAN'.
+           05 FILLER PIC X(20) VALUE 'GARDO'.
+           05 FILLER PIC X(20) VALUE 'HUANING'.
+           05 FILLER PIC X(20) VALUE 'ISANG'.
+           05 FILLER PIC X(20) VALUE 'JULIAN'.
+           05 FILLER PIC X(20) VALUE 'KRISTINE'.
+           05 FILLER PIC X(20) VALUE 'LEON'.
+           05 FILLER PIC X(20) VALUE 'MIRASOL'.
+           05 FILLER PIC X(20) VALUE 'NIKA'.
+           05 FILLER PIC X(20) VALUE 'OFEL'.
+           05 FILLER PIC X(20) VALUE 'PEPITO'.
+           05 FILLER PIC X(20) VALUE 'QUERUBIN'.
+           05 FILLER PIC X(20) VALUE 'ROMINA'.
+           05 FILLER PIC X(20) VALUE 'SIKLAB'.
+           05 FILLER PIC X(20) VALUE 'TINO'.
+           05 FILLER PIC X(20) VALUE 'UWAN'.
+           05 FILLER PIC X(20) VALUE 'VERBENA'.
+           05 FILLER PIC X(20) VALUE 'WILMA'.
+
+       01 PAGASA-NAME-TABLE REDEFINES PAGASA-NAMES-INIT.
+           05 VALID-STORM-NAME OCCURS 23 TIMES PIC X(20).
+
+       01 NAME-VALID-SW PIC 9 VALUE 0.
+
+       01 PROVINCE PIC X(15) VALUE SPACES.
+
+      *PROVINCE TABLE - GROUPS STORMS BY PROVINCE HIT
+       01 PROVINCE-TABLE.
+           05 PROVINCE-ENTRY OCCURS 50 TIMES.
+               10 PV-NAME PIC X(15).
+               10 PV-COUNT PIC 9(3) VALUE ZERO.
+
+       01 PROVINCE-COUNT PIC 99 VALUE ZERO.
+       01 MOST-HIT-PROVINCE PIC X(15) VALUE SPACES.
+       01 MAXPVC PIC 9(3) VALUE ZERO.
+       01 FOUND-SW PIC 9 VALUE ZERO.
+
        SCREEN SECTION.
        01 SCRE.
            02 BLANK SCREEN.
@@ -71,17 +159,86 @@
        PROCEDURE DIVISION.
        MAIN-RTN.
            OPEN EXTEND OUTFILE.
+           PERFORM LOAD-CONTROL-RTN.
+           PERFORM YEAR-RTN THRU YEAR-RTN-END.
            PERFORM PROCESS-RECORDS UNTIL EOFSW = 1.
+           PERFORM SAVE-CONTROL-RTN.
            CLOSE OUTFILE.
+           PERFORM LOG-RUN-RTN.
            STOP RUN.
 
+      *bring forward season totals left by the previous run, if any
+       LOAD-CONTROL-RTN.
+           MOVE 0 TO CTL-OPEN-SW.
+           OPEN INPUT CTLFILE.
+
+           IF WS-CTL-FS = '00'
+               MOVE 1 TO CTL-OPEN-SW
+               READ CTLFILE
+                   AT END CONTINUE
+               END-READ
+               MOVE CTL-HWS TO H-WS
+               MOVE CTL-STN TO S-STN
+               MOVE CTL-LZC TO LZC
+               MOVE CTL-VSC TO VSC
+               MOVE CTL-MDC TO MDC
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+                   MOVE CTL-MC(I) TO M-C(I)
+                   MOVE CTL-MR-LZC(I) TO MR-LZC(I)
+                   MOVE CTL-MR-VSC(I) TO MR-VSC(I)
+                   MOVE CTL-MR-MDC(I) TO MR-MDC(I)
+               END-PERFORM
+           END-IF.
+
+           IF CTL-OPEN-SW = 1
+               CLOSE CTLFILE
+           END-IF.
+
+      *write the season totals back out for the next run to pick up
+       SAVE-CONTROL-RTN.
+           OPEN OUTPUT CTLFILE.
+           MOVE H-WS TO CTL-HWS.
+           MOVE S-STN TO CTL-STN.
+           MOVE LZC TO CTL-LZC.
+           MOVE VSC TO CTL-VSC.
+           MOVE MDC TO CTL-MDC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+               MOVE M-C(I) TO CTL-MC(I)
+               MOVE MR-LZC(I) TO CTL-MR-LZC(I)
+               MOVE MR-VSC(I) TO CTL-MR-VSC(I)
+               MOVE MR-MDC(I) TO CTL-MR-MDC(I)
+           END-PERFORM.
+           WRITE CTL-REC.
+           CLOSE CTLFILE.
+
+      *append one audit entry to the shared run-control log
+       LOG-RUN-RTN.
+           MOVE "FIN2" TO RL-PROGRAM.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE WS-RL-REC-COUNT TO RL-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOGFILE.
+
+       YEAR-RTN.
+           DISPLAY SCRE.
+           DISPLAY 'Year Being Logged: ' LINE 10 COLUMN 10.
+           ACCEPT YEAR LINE 10 COLUMN 40.
+           IF YEAR < 1900 OR YEAR > 2100
+               DISPLAY 'Invalid!' LINE 10 COLUMN 55
+               GO TO YEAR-RTN
+           END-IF.
+       YEAR-RTN-END.
+
        PROCESS-RECORDS.
            PERFORM HEADING-RTN.
            PERFORM ACCEPT-RTN.
+           PERFORM VALIDATE-STORM-NAME-RTN.
            PERFORM WS-RTN.
            PERFORM TYPE-STORM-RTN THRU TYPE-STORM-RTN-END.
            PERFORM COLOR-RTN THRU COLOR-RTN-END.
-           PERFORM AFFECTED-RTN THRU AFFECTED-RTN-END.
+           PERFORM AFFECTED-RTN THRU PROVINCE-RTN-END.
            PERFORM MONTH-RTN THRU MONTH-RTN-END.
            PERFORM CONTINUE-RTN THRU CONTINUE-RTN-END.
            PERFORM WRITE-RTN THRU WRITE-RTN-END.
@@ -95,12 +252,30 @@
            DISPLAY ' ' LINE 3.
            DISPLAY 'Weather Situation in ' LINE 4 COLUMN 22.
            DISPLAY 'the Philippines' LINE 4 COLUMN 43.
-           DISPLAY 'Year 2025' LINE 5 COLUMN 35.
+           DISPLAY 'Year ' LINE 5 COLUMN 35.
+           DISPLAY YEAR LINE 5 COLUMN 40.
            DISPLAY ' ' LINE 6.
 
        ACCEPT-RTN.
            DISPLAY 'Name of Storm: ' LINE 7 COLUMN 10.
            ACCEPT NOS LINE 7 COLUMN 55.
+
+      *check NOS against the official PAGASA local-name list
+       VALIDATE-STORM-NAME-RTN.
+           MOVE 0 TO NAME-VALID-SW.
+           MOVE FUNCTION UPPER-CASE(NOS) TO NOS-UC.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 23 OR NAME-VALID-SW = 1
+               IF NOS-UC = VALID-STORM-NAME(I)
+                   MOVE 1 TO NAME-VALID-SW
+               END-IF
+           END-PERFORM.
+
+           IF NAME-VALID-SW = 0
+               DISPLAY 'Not an official PAGASA name!' LINE 7 COLUMN 30
+               GO TO ACCEPT-RTN
+           END-IF.
+
        WS-RTN.
            DISPLAY 'Wind Speed (in km): ' LINE 8 COLUMN 10.
            ACCEPT WS LINE 8 COLUMN 55.
@@ -171,11 +346,17 @@
               GO TO AFFECTED-RTN.
        AFFECTED-RTN-END.
 
+      *SPECIFIC PROVINCE UNDER THE REGION ABOVE
+       PROVINCE-RTN.
+           DISPLAY 'Province Affected: ' LINE 13 COLUMN 10.
+           ACCEPT PROVINCE LINE 13 COLUMN 55.
+       PROVINCE-RTN-END.
+
        MONTH-RTN.
-           DISPLAY 'Month Occured: ' LINE 13 COLUMN 10.
-           ACCEPT MON LINE 13 COLUMN 55.
+           DISPLAY 'Month Occured: ' LINE 14 COLUMN 10.
+           ACCEPT MON LINE 14 COLUMN 55.
            IF MON < 1 OR MON > 12
-               DISPLAY 'Invalid!' LINE 13 COLUMN 30
+               DISPLAY 'Invalid!' LINE 14 COLUMN 30
            GO TO MONTH-RTN
            ELSE
            EVALUATE MON
@@ -235,26 +416,57 @@
             WHEN 'luzon'
             WHEN 'Luzon'
             ADD 1 TO LZC
+            ADD 1 TO MR-LZC(MON)
 
             WHEN 'VISAYAS'
             WHEN 'visayas'
             WHEN 'Visayas'
             ADD 1 TO VSC
+            ADD 1 TO MR-VSC(MON)
 
             WHEN 'MINDANAO'
             WHEN 'mindanao'
             WHEN 'Mindanao'
             ADD 1 TO MDC
+            ADD 1 TO MR-MDC(MON)
            END-EVALUATE.
       *TABLE
            ADD 1 TO M-C(MON).
 
+      *track province
+           PERFORM FIND-PROVINCE-ENTRY.
+           ADD 1 TO PV-COUNT(I).
+
+      *locate PROVINCE in the table, adding a new entry if unseen
+       FIND-PROVINCE-ENTRY.
+           MOVE 0 TO FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PROVINCE-COUNT OR FOUND-SW = 1
+               IF PV-NAME(I) = PROVINCE
+                   MOVE 1 TO FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO PROVINCE-COUNT
+               MOVE PROVINCE-COUNT TO I
+               MOVE PROVINCE TO PV-NAME(I)
+           END-IF.
+
        WRITE-RTN.
            MOVE NOS TO P-NOS.
+           MOVE WS TO P-WS.
            MOVE TOS TO P-TOS.
+           MOVE CRF TO P-CRF.
            MOVE AFA TO P-AFA
            MOVE NMON TO P-MON
+           MOVE YEAR TO P-YEAR
            WRITE PRINT-REC.
+           ADD 1 TO WS-RL-REC-COUNT.
        WRITE-RTN-END.
 
        SUMMARY-RTN.
@@ -307,6 +519,15 @@
                  MOVE 'December' TO MONNAME
               END-EVALUATE.
 
+      *MOST HIT PROVINCE, IF PV-COUNT INDEX
+           MOVE 0 TO MAXPVC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PROVINCE-COUNT
+                IF PV-COUNT(I) > MAXPVC
+                    MOVE PV-COUNT(I) TO MAXPVC
+                    MOVE PV-NAME(I) TO MOST-HIT-PROVINCE
+                END-IF
+              END-PERFORM.
+
       *RESULT
            DISPLAY 'The Strongest Storm ' LINE 19 COLUMN 10
            DISPLAY 'in a Year is: ' LINE 19 COLUMN 30.
@@ -318,5 +539,23 @@
            DISPLAY 'The Month with the ' LINE 21 COLUMN 10
            DISPLAY 'Most Numbered of Storms: ' LINE 21 COLUMN 29.
            DISPLAY MONNAME LINE 21 COLUMN 55.
-           DISPLAY ' ' LINE 22.
+
+           DISPLAY 'The Most Hit Province: ' LINE 22 COLUMN 10.
+           DISPLAY MOST-HIT-PROVINCE LINE 22 COLUMN 55.
+           DISPLAY ' ' LINE 23.
+
+      *MONTH-BY-REGION CROSS-TAB
+           DISPLAY 'Month-by-Region Breakdown:' LINE 24 COLUMN 10.
+           DISPLAY 'Mo  Luzon Visayas Mindanao' LINE 25 COLUMN 10.
+
+           MOVE 25 TO XTAB-LINE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+               IF M-C(I) > 0
+                   ADD 1 TO XTAB-LINE
+                   DISPLAY I LINE XTAB-LINE COLUMN 10
+                   DISPLAY MR-LZC(I) LINE XTAB-LINE COLUMN 16
+                   DISPLAY MR-VSC(I) LINE XTAB-LINE COLUMN 24
+                   DISPLAY MR-MDC(I) LINE XTAB-LINE COLUMN 33
+               END-IF
+           END-PERFORM.
        SUMMARY-RTN-END.
