@@ -15,13 +15,14 @@
        FILE-CONTROL.
            SELECT INFILE  ASSIGN TO "TRANSV.txt".
            SELECT OUTFILE ASSIGN TO "REPORT2".
+           SELECT EXCFILE ASSIGN TO "OVERDRAFT.TXT".
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  INFILE
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 45 CHARACTERS
+           RECORD CONTAINS 48 CHARACTERS
            DATA RECORD IS INREC.
 
        01  INREC.
@@ -29,6 +30,7 @@
            02 ANA  PIC X(25).
            02 TC   PIC X.
            02 TAMT PIC 9(7)V99.
+           02 BRC  PIC X(3).
 
        FD  OUTFILE
            LABEL RECORD IS OMITTED
@@ -37,6 +39,13 @@
        01  OUTREC.
            02 FILLER PIC X(80).
 
+       FD  EXCFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS EXCREC.
+
+       01  EXCREC.
+           02 FILLER PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 EOFSW          PIC 9 VALUE 0.
@@ -46,13 +55,46 @@
        01 GRAND-BALANCE  PIC S9(10)V99 VALUE 0.
        01 REC-COUNT      PIC 9(3) VALUE 0.
        01 PAGE-COUNT     PIC 9(2) VALUE 0.
+       01 WS-PAGE-NO     PIC 9(3) VALUE 0.
        01 INVALID-FLAG   PIC 9 VALUE 0.
        01 WS-FORMATTED PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 I                PIC 9(3) VALUE 0.
+
+      *BRANCH TABLE - CODE TO NAME, SAME LOOKUP IDIOM AS FINPP'S
+      *UNI-TABLE. ONE RUN NOW CONSOLIDATES EVERY BRANCH IN TRANSV.txt.
+       01 HOLD-BRC         PIC X(3) VALUE SPACES.
+       01 BRANCH-TABLE.
+           05 BRANCH-ENTRY OCCURS 10 TIMES.
+               10 BR-CODE     PIC X(3).
+               10 BR-NAME     PIC X(20).
+               10 BR-REC      PIC 9(5) VALUE 0.
+               10 BR-BAL      PIC S9(10)V99 VALUE 0.
+
+       01 BRANCH-COUNT      PIC 99 VALUE 4.
+       01 BR-FOUND-SW       PIC 9 VALUE 0.
+
+       01 SUBHEAD-BR.
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "Branch: ".
+           02 SH-BR-CODE PIC X(3).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 SH-BR-NAME PIC X(20).
+           02 FILLER PIC X(35) VALUE SPACES.
+
+       01 BR-TOTAL-REC.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "Branch Sub-Total - Records:".
+           02 BT-REC PIC ZZ,ZZ9.
+           02 FILLER PIC X(6) VALUE "  Bal:".
+           02 BT-BAL PIC Z,ZZZ,ZZZ,ZZ9.99.
+           02 FILLER PIC X(20) VALUE SPACES.
 
        01 HEAD-1.
            02 FILLER PIC X(30) VALUE SPACES.
            02 FILLER PIC X(20) VALUE "China Trust Bank".
-           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(21) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Page: ".
+           02 H-PAGE-NO PIC ZZ9.
 
        01 HEAD-2.
            02 FILLER PIC X(32) VALUE SPACES.
@@ -108,6 +150,21 @@
        01 BLANK-LINE.
            02 FILLER PIC X(80) VALUE SPACES.
 
+       01 EXC-HEAD.
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "Overdraft Exceptions".
+           02 FILLER PIC X(30) VALUE SPACES.
+
+       01 EXC-DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 EX-ANO PIC X(10).
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 EX-ANA PIC X(25).
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 EX-AMT PIC ZZ,ZZZ,ZZ9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 EX-BAL PIC ZZ,ZZZ,ZZ9.99.
+
        SCREEN SECTION.
        01 SCRE.
            02 BLANK SCREEN.
@@ -115,13 +172,24 @@
        PROCEDURE DIVISION.
 
        MAIN-RTN.
+      *INITIALIZE BRANCH TABLE
+           MOVE 'MKT' TO BR-CODE(1).
+           MOVE 'Makati Avenue'  TO BR-NAME(1).
+           MOVE 'QZN' TO BR-CODE(2).
+           MOVE 'Quezon Avenue'  TO BR-NAME(2).
+           MOVE 'ORT' TO BR-CODE(3).
+           MOVE 'Ortigas Center' TO BR-NAME(3).
+           MOVE 'ALB' TO BR-CODE(4).
+           MOVE 'Alabang Town'   TO BR-NAME(4).
+
            PERFORM INIT-RTN THRU INIT-RTN-END.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            PERFORM FINISH-RTN.
            STOP RUN.
 
        INIT-RTN.
-           OPEN INPUT INFILE, OUTPUT OUTFILE.
+           OPEN INPUT INFILE, OUTPUT OUTFILE, OUTPUT EXCFILE.
+           WRITE EXCREC FROM EXC-HEAD AFTER PAGE.
 
            READ INFILE
                AT END MOVE 1 TO EOFSW
@@ -134,20 +202,48 @@
 
            MOVE ANO TO HOLD-ACC-NO.
            MOVE ANA TO HOLD-ACC-NAME.
+           MOVE BRC TO HOLD-BRC.
 
            PERFORM HEADING-RTN.
        INIT-RTN-END.
 
        HEADING-RTN.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H-PAGE-NO.
            WRITE OUTREC FROM HEAD-1 AFTER PAGE.
            WRITE OUTREC FROM HEAD-2 AFTER 1.
            WRITE OUTREC FROM HEAD-3 AFTER 1.
            WRITE OUTREC FROM SUBHEAD-1 AFTER 3.
+           PERFORM FIND-BRANCH-ENTRY.
+           MOVE HOLD-BRC TO SH-BR-CODE.
+           MOVE BR-NAME(I) TO SH-BR-NAME.
+           WRITE OUTREC FROM SUBHEAD-BR AFTER 2.
            WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
            WRITE OUTREC FROM SUBHEAD-3 AFTER 1.
 
            MOVE 0 TO PAGE-COUNT.
 
+      *LOCATE HOLD-BRC'S TABLE ENTRY, ADDING ONE IF NOT SEEN BEFORE
+       FIND-BRANCH-ENTRY.
+           MOVE 0 TO BR-FOUND-SW.
+           MOVE 0 TO I.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BRANCH-COUNT OR BR-FOUND-SW = 1
+               IF BR-CODE(I) = HOLD-BRC
+                   MOVE 1 TO BR-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF BR-FOUND-SW = 1
+               SUBTRACT 1 FROM I
+           ELSE
+               ADD 1 TO BRANCH-COUNT
+               MOVE BRANCH-COUNT TO I
+               MOVE HOLD-BRC TO BR-CODE(I)
+               MOVE "Unlisted Branch"   TO BR-NAME(I)
+           END-IF.
+
        PROCESS-RTN.
            DISPLAY SCRE.
 
@@ -155,6 +251,10 @@
                PERFORM BREAK-RTN
            END-IF
 
+           IF BRC NOT = HOLD-BRC
+               PERFORM BRANCH-BREAK-RTN
+           END-IF
+
            IF TC = "W"
                PERFORM WITHDRAW-RTN
            END-IF
@@ -189,6 +289,12 @@
                MOVE "INVALID WITHDRAWAL" TO P-BAL
                WRITE OUTREC FROM DETALYE AFTER 1
                MOVE 1 TO INVALID-FLAG
+
+               MOVE HOLD-ACC-NO   TO EX-ANO
+               MOVE HOLD-ACC-NAME TO EX-ANA
+               MOVE TAMT          TO EX-AMT
+               MOVE WS-BALANCE    TO EX-BAL
+               WRITE EXCREC FROM EXC-DETALYE AFTER 1
            ELSE
                COMPUTE WS-BALANCE = WS-BALANCE - TAMT
            END-IF.
@@ -214,21 +320,42 @@
            WRITE OUTREC FROM DETALYE AFTER 1
 
            ADD WS-BALANCE TO GRAND-BALANCE
+           PERFORM FIND-BRANCH-ENTRY
+           ADD 1 TO BR-REC(I)
+           ADD WS-BALANCE TO BR-BAL(I)
            MOVE 0 TO WS-BALANCE
            ADD 1 TO PAGE-COUNT
 
            MOVE ANO TO HOLD-ACC-NO
            MOVE ANA TO HOLD-ACC-NAME.
 
+      *BRANCH CHANGED - SUB-TOTAL THE ONE JUST FINISHED AND START A NEW
+      *PAGE FOR THE NEXT BRANCH, SO ALL BRANCHES ROLL UP IN ONE RUN
+       BRANCH-BREAK-RTN.
+           PERFORM FIND-BRANCH-ENTRY.
+           MOVE BR-REC(I) TO BT-REC.
+           MOVE BR-BAL(I) TO BT-BAL.
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           WRITE OUTREC FROM BR-TOTAL-REC AFTER 1.
+
+           MOVE BRC TO HOLD-BRC.
+           PERFORM HEADING-RTN.
+
        FINISH-RTN.
            MOVE REC-COUNT     TO P-REC.
            MOVE GRAND-BALANCE TO WS-FORMATTED.
            MOVE WS-FORMATTED TO P-GRAND.
 
+           PERFORM FIND-BRANCH-ENTRY.
+           MOVE BR-REC(I) TO BT-REC.
+           MOVE BR-BAL(I) TO BT-BAL.
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           WRITE OUTREC FROM BR-TOTAL-REC AFTER 1.
+
            WRITE OUTREC FROM BLANK-LINE AFTER 2.
            WRITE OUTREC FROM TOTAL-REC AFTER 1.
            WRITE OUTREC FROM TOTAL-BAL AFTER 1.
 
-           CLOSE INFILE, OUTFILE.
+           CLOSE INFILE, OUTFILE, EXCFILE.
 
            DISPLAY "FINISH NA MI".
