@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINPPTOP.
+      *AUTHOR. MIGEL H. TAN.
+      *INSTALLATION. VALENZUELA CITY.
+      *DATE-WRITTEN. MARCH 13, 2026.
+      *DATE-COMPILED. MARCH 13, 2026.
+      *SECURITY. FOR BSIT 2-4 AND DR. FABREGAS.
+      *REMARKS. TOP 10 TOPNOTCHERS PER COURSE FROM TAN.TXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO "TAN.TXT".
+           SELECT OUTFILE ASSIGN TO "FINPPTOP.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INREC.
+
+       01  INREC.
+           02 SENUM PIC 9(11).
+           02 SENAM PIC X(25).
+           02 SDOB PIC X(20).
+           02 SUNINAME PIC X(5).
+           02 SCNAME PIC X(5).
+           02 SREMARKS PIC X(6).
+           02 SRAVERAGE PIC 9(2)V99.
+
+       FD  OUTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS OUTREC.
+
+       01  OUTREC.
+           02 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 EOFSW PIC 9 VALUE 0.
+
+      *EVERY EXAMINEE READ IN, KEPT FOR PER-COURSE RANKING
+       01 EXAMINEE-TABLE.
+           05 EXAMINEE-ENTRY OCCURS 500 TIMES.
+               10 EX-NUM PIC 9(11).
+               10 EX-NAME PIC X(25).
+               10 EX-CNAME PIC X(5).
+               10 EX-RAVE PIC 9(2)V99.
+               10 EX-PICKED PIC 9 VALUE 0.
+
+       01 EXAMINEE-COUNT PIC 9(3) VALUE 0.
+
+      *COURSES TO RANK, ONE PASS PER COURSE
+       01 COURSE-LIST.
+           05 FILLER PIC X(5) VALUE 'BSIT'.
+           05 FILLER PIC X(5) VALUE 'BSCS'.
+           05 FILLER PIC X(5) VALUE 'BSIS'.
+       01 COURSE-LIST-TABLE REDEFINES COURSE-LIST.
+           05 COURSE-CODE OCCURS 3 TIMES PIC X(5).
+
+       01 I PIC 9(3) VALUE 0.
+       01 J PIC 9(3) VALUE 0.
+       01 K PIC 9(3) VALUE 0.
+       01 RANKNO PIC 99 VALUE 0.
+       01 BESTI PIC 9(3) VALUE 0.
+       01 BESTV PIC 9(2)V99 VALUE 0.
+
+       01 HEAD-1.
+           02 FILLER PIC X(34) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "PRC".
+           02 FILLER PIC X(31) VALUE SPACES.
+
+       01 SUBHEAD-1.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(40) VALUE "Topnotchers Report".
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 COURSE-HEAD.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "Course: ".
+           02 CH-CNAME PIC X(5).
+
+       01 SUBHEAD-2.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Rank".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "Exam. No.".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Name".
+           02 FILLER PIC X(22) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Average".
+
+       01 DETALYE.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 P-RANK PIC Z9.
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 P-NUM PIC 9(11).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 P-NAM PIC X(25).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 P-RAVE PIC Z9.99.
+
+       01 BLANK-LINE.
+           02 FILLER PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END.
+           PERFORM LOAD-RTN UNTIL EOFSW = 1.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INIT-RTN.
+           OPEN INPUT INFILE OUTPUT OUTFILE.
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+           IF EOFSW = 1
+               DISPLAY "EMPTY FILE"
+               GO TO INIT-RTN-END
+           END-IF
+
+           WRITE OUTREC FROM HEAD-1 AFTER PAGE.
+           WRITE OUTREC FROM SUBHEAD-1 AFTER 2.
+       INIT-RTN-END.
+
+      *bring every examinee into the table for later per-course ranking
+       LOAD-RTN.
+           ADD 1 TO EXAMINEE-COUNT.
+           MOVE SENUM TO EX-NUM(EXAMINEE-COUNT).
+           MOVE SENAM TO EX-NAME(EXAMINEE-COUNT).
+           MOVE SCNAME TO EX-CNAME(EXAMINEE-COUNT).
+           MOVE SRAVERAGE TO EX-RAVE(EXAMINEE-COUNT).
+
+           READ INFILE
+               AT END MOVE 1 TO EOFSW
+           END-READ.
+
+       FINISH-RTN.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+               PERFORM RANK-ONE-COURSE-RTN
+           END-PERFORM.
+
+           CLOSE INFILE OUTFILE.
+           DISPLAY "TOPNOTCHERS REPORT COMPLETE.".
+
+      *print the top-10 ranked list for one course code
+       RANK-ONE-COURSE-RTN.
+           WRITE OUTREC FROM BLANK-LINE AFTER 2.
+           MOVE COURSE-CODE(K) TO CH-CNAME.
+           WRITE OUTREC FROM COURSE-HEAD AFTER 1.
+           WRITE OUTREC FROM SUBHEAD-2 AFTER 2.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > EXAMINEE-COUNT
+               MOVE 0 TO EX-PICKED(I)
+           END-PERFORM.
+
+           PERFORM VARYING RANKNO FROM 1 BY 1 UNTIL RANKNO > 10
+               MOVE 0 TO BESTV
+               MOVE 0 TO BESTI
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > EXAMINEE-COUNT
+                   IF EX-CNAME(I) = COURSE-CODE(K)
+                      AND EX-PICKED(I) = 0
+                      AND EX-RAVE(I) > BESTV
+                       MOVE EX-RAVE(I) TO BESTV
+                       MOVE I TO BESTI
+                   END-IF
+               END-PERFORM
+
+               IF BESTI > 0
+                   MOVE 1 TO EX-PICKED(BESTI)
+                   MOVE RANKNO TO P-RANK
+                   MOVE EX-NUM(BESTI) TO P-NUM
+                   MOVE EX-NAME(BESTI) TO P-NAM
+                   MOVE BESTV TO P-RAVE
+                   WRITE OUTREC FROM DETALYE AFTER 1
+               END-IF
+           END-PERFORM.
